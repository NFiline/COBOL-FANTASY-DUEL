@@ -0,0 +1,186 @@
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Installation: Fantasy Duel Games
+  1030* Date-Written: 08 Aout 2026
+  1040* Purpose: Unattended tournament driver - reads a roster of
+  1050*          scripted strategy codes (ROSTER) and runs each one
+  1060*          through FANTASY-DUEL without any ACCEPT, producing a
+  1070*          win/loss summary report (SUMRPT) for the morning
+  1080*          shift.
+  1090* Tectonics: cobc -x FDBATCH.cbl Fantasy-Duel.cbl -I copybooks
+  1100*
+  1110* Modification History
+  1120*   08 Aout 2026  NF  Initial version.
+  1130*   09 Aout 2026  NF  A roster entry that quits mid-duel was
+  1131*                     tallied as an OPPONENT WINS - now counted
+  1132*                     and reported separately as ABANDONED.
+  1133******************************************************************
+  1140 IDENTIFICATION DIVISION.
+  1150 PROGRAM-ID. FDBATCH.
+  1160 AUTHOR. NICOLAS FILINE.
+  1170 INSTALLATION. FANTASY DUEL GAMES.
+  1180 DATE-WRITTEN. 08 AOUT 2026.
+  1190 DATE-COMPILED.
+
+  1200 ENVIRONMENT DIVISION.
+  1210 INPUT-OUTPUT SECTION.
+  1220 FILE-CONTROL.
+  1230     SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+  1240         ORGANIZATION IS LINE SEQUENTIAL
+  1250         FILE STATUS IS WS-ROSTER-STATUS.
+
+  1260     SELECT SUMMARY-RPT-FILE ASSIGN TO "SUMRPT"
+  1270         ORGANIZATION IS LINE SEQUENTIAL
+  1280         FILE STATUS IS WS-SUMRPT-STATUS.
+
+  1290 DATA DIVISION.
+  1300 FILE SECTION.
+  1310 FD  ROSTER-FILE.
+  1320     COPY STRATREC.
+
+  1330 FD  SUMMARY-RPT-FILE.
+  1340 01  SUMMARY-RPT-LINE            PIC X(80).
+
+  1350 WORKING-STORAGE SECTION.
+  1360 01  WS-RUN-MODE                 PIC X(01) VALUE "B".
+
+  1370     COPY RESREC.
+
+  1380 01  WS-FILE-STATUSES.
+  1390     05  WS-ROSTER-STATUS        PIC X(02) VALUE SPACES.
+  1400         88  WS-ROSTER-OK        VALUE "00".
+  1410     05  WS-SUMRPT-STATUS        PIC X(02) VALUE SPACES.
+  1420         88  WS-SUMRPT-OK        VALUE "00".
+
+  1430 01  WS-SWITCHES.
+  1440     05  WS-EOF-SW               PIC X(01) VALUE "N".
+  1450         88  WS-END-OF-ROSTER    VALUE "Y".
+
+  1460 01  WS-TOTALS.
+  1470     05  WS-DUELS-FOUGHT         PIC 9(05) VALUE ZERO.
+  1480     05  WS-ELF-WINS             PIC 9(05) VALUE ZERO.
+  1490     05  WS-OPPONENT-WINS        PIC 9(05) VALUE ZERO.
+  1495     05  WS-ABANDONED-DUELS      PIC 9(05) VALUE ZERO.
+
+  1500 01  WS-HEADING-1.
+  1510     05  FILLER                  PIC X(20)
+  1520         VALUE "FANTASY DUEL - NIGHT".
+  1530     05  FILLER                  PIC X(20)
+  1540         VALUE "LY TOURNAMENT SUMMAR".
+  1550     05  FILLER                  PIC X(01) VALUE "Y".
+
+  1560 01  WS-DETAIL-LINE.
+  1570     05  FILLER                  PIC X(10) VALUE "PLAYER ID:".
+  1580     05  DL-PLAYER-ID            PIC X(08).
+  1590     05  FILLER                  PIC X(10) VALUE "  RESULT: ".
+  1600     05  DL-RESULT               PIC X(18).
+  1610     05  FILLER                  PIC X(08) VALUE "  TURNS:".
+  1620     05  DL-TURNS                PIC ZZZ9.
+
+  1630 01  WS-TOTAL-LINE.
+  1640     05  FILLER                  PIC X(16)
+  1650         VALUE "DUELS FOUGHT   :".
+  1660     05  TL-DUELS                PIC ZZZZ9.
+  1670     05  FILLER                  PIC X(16)
+  1680         VALUE "   ELF WINS    :".
+  1690     05  TL-ELF-WINS             PIC ZZZZ9.
+  1700     05  FILLER                  PIC X(16)
+  1710         VALUE "   OPPONENT WIN:".
+  1720     05  TL-OPP-WINS             PIC ZZZZ9.
+  1725     05  FILLER                  PIC X(16)
+  1726         VALUE "   ABANDONED   :".
+  1727     05  TL-ABANDONED            PIC ZZZZ9.
+
+  1730 PROCEDURE DIVISION.
+  1740 0000-MAIN-PROCEDURE.
+  1750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+  1760     PERFORM 2000-RUN-ROSTER THRU 2000-EXIT
+  1770         UNTIL WS-END-OF-ROSTER.
+  1780     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+  1790     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+  1800     STOP RUN.
+
+  1810 1000-INITIALIZE.
+  1820     OPEN INPUT ROSTER-FILE.
+  1830     IF NOT WS-ROSTER-OK
+  1840         DISPLAY "FDBATCH: UNABLE TO OPEN ROSTER, STATUS = "
+  1850             WS-ROSTER-STATUS
+  1860         STOP RUN
+  1870     END-IF
+
+  1880     OPEN OUTPUT SUMMARY-RPT-FILE.
+  1890     IF NOT WS-SUMRPT-OK
+  1900         DISPLAY "FDBATCH: UNABLE TO OPEN SUMRPT, STATUS = "
+  1910             WS-SUMRPT-STATUS
+  1920         STOP RUN
+  1930     END-IF.
+  1940 1000-EXIT.
+  1950     EXIT.
+
+  1960******************************************************************
+  1970* 2000-RUN-ROSTER - read one roster entry and play it out by
+  1980*                   CALLing FANTASY-DUEL in batch mode.
+  1990******************************************************************
+  2000 2000-RUN-ROSTER.
+  2010     READ ROSTER-FILE
+  2020         AT END
+  2030             SET WS-END-OF-ROSTER TO TRUE
+  2040             GO TO 2000-EXIT
+  2050     END-READ
+
+  2060     CALL "FANTASY-DUEL" USING WS-RUN-MODE STRAT-RECORD
+  2070         DUEL-RESULT
+  2080     END-CALL
+
+  2090     ADD 1 TO WS-DUELS-FOUGHT
+  2100     IF DR-ELF-WON
+  2110         ADD 1 TO WS-ELF-WINS
+  2120     ELSE
+  2125         IF DR-OPPONENT-WON
+  2130             ADD 1 TO WS-OPPONENT-WINS
+  2135         ELSE
+  2136             ADD 1 TO WS-ABANDONED-DUELS
+  2137         END-IF
+  2140     END-IF
+
+  2150     PERFORM 2900-WRITE-DETAIL THRU 2900-EXIT.
+  2160 2000-EXIT.
+  2170     EXIT.
+
+  2180 2900-WRITE-DETAIL.
+  2190     MOVE STRAT-PLAYER-ID TO DL-PLAYER-ID
+  2200     IF DR-ELF-WON
+  2210         MOVE "ELF WINS" TO DL-RESULT
+  2220     ELSE
+  2225         IF DR-OPPONENT-WON
+  2230             MOVE "OPPONENT WINS" TO DL-RESULT
+  2235         ELSE
+  2236             MOVE "ABANDONED" TO DL-RESULT
+  2237         END-IF
+  2240     END-IF
+  2250     MOVE DR-TURNS-FOUGHT TO DL-TURNS
+  2260     WRITE SUMMARY-RPT-LINE FROM WS-DETAIL-LINE.
+  2270 2900-EXIT.
+  2280     EXIT.
+
+  2290******************************************************************
+  2300* 8000-WRITE-SUMMARY - roll up the tournament totals onto the
+  2310*                      end of the win/loss summary report.
+  2320******************************************************************
+  2330 8000-WRITE-SUMMARY.
+  2340     WRITE SUMMARY-RPT-LINE FROM WS-HEADING-1
+  2350     MOVE SPACES TO SUMMARY-RPT-LINE
+  2360     WRITE SUMMARY-RPT-LINE
+  2370     MOVE WS-DUELS-FOUGHT TO TL-DUELS
+  2380     MOVE WS-ELF-WINS TO TL-ELF-WINS
+  2390     MOVE WS-OPPONENT-WINS TO TL-OPP-WINS
+  2395     MOVE WS-ABANDONED-DUELS TO TL-ABANDONED
+  2400     WRITE SUMMARY-RPT-LINE FROM WS-TOTAL-LINE.
+  2410 8000-EXIT.
+  2420     EXIT.
+
+  2430 9000-TERMINATE.
+  2440     CLOSE ROSTER-FILE.
+  2450     CLOSE SUMMARY-RPT-FILE.
+  2460 9000-EXIT.
+  2470     EXIT.
