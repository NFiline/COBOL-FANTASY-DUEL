@@ -0,0 +1,11 @@
+      ******************************************************************
+      * RSEEDREC   - Random-seed control record. When RNDSEED carries
+      *              a non-zero value, FANTASY-DUEL reinitializes
+      *              FUNCTION RANDOM with it at startup so ENEMY-ACTION
+      *              and DMG-MODIFIER roll the same sequence every run,
+      *              letting QA/support replay a disputed duel exactly.
+      * History:
+      *   09 Aout 2026  NF  Initial version.
+      ******************************************************************
+       01  RSEED-RECORD.
+           05  RSEED-VALUE             PIC 9(09).
