@@ -0,0 +1,14 @@
+      ******************************************************************
+      * LBRDREC    - Persistent leaderboard record, keyed by player
+      *              ID. Updated at the end of every duel (interactive
+      *              or batch) with the running win/loss count and
+      *              total damage dealt, so LBRDRPT can post a
+      *              break-room ranking report.
+      * History:
+      *   09 Aout 2026  NF  Initial version.
+      ******************************************************************
+       01  LBRD-RECORD.
+           05  LBRD-PLAYER-ID          PIC X(08).
+           05  LBRD-WINS               PIC 9(05).
+           05  LBRD-LOSSES             PIC 9(05).
+           05  LBRD-TOTAL-DMG          PIC 9(07).
