@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EQUIPREC   - Equipment/weapon master record layout. Shared by
+      *              FANTASY-DUEL and EQUPLOAD so the record picture
+      *              only has to change in one place.
+      * History:
+      *   08 Aout 2026  NF  Initial version - lets a weapon's damage
+      *                     bonus be tuned without a recompile.
+      ******************************************************************
+       01  EQUIP-RECORD.
+           05  EQUIP-WEAPON-CODE       PIC X(02).
+           05  EQUIP-WEAPON-NAME       PIC A(15).
+           05  EQUIP-DMG-BONUS         PIC 9(02).
