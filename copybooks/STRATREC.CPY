@@ -0,0 +1,13 @@
+      ******************************************************************
+      * STRATREC   - One roster entry for batch tournament mode: a
+      *              player id and a scripted sequence of actions,
+      *              used in place of an ACCEPT PLAYER-ACTION when
+      *              FANTASY-DUEL is run unattended from FDBATCH.
+      * History:
+      *   08 Aout 2026  NF  Initial version.
+      ******************************************************************
+       01  STRAT-RECORD.
+           05  STRAT-PLAYER-ID         PIC X(08).
+           05  STRAT-ACTION-COUNT      PIC 9(02).
+           05  STRAT-ACTION-TABLE      OCCURS 20 TIMES
+                                       PIC 9(01).
