@@ -0,0 +1,27 @@
+      ******************************************************************
+      * LOGREC     - Turn-by-turn combat log record, written to
+      *              CMBTLOG once per turn so a duel can be replayed
+      *              or audited after the fact.
+      * History:
+      *   08 Aout 2026  NF  Initial version.
+      *   09 Aout 2026  NF  CL-DMG-MODIFIER split into CL-ELF-DMG-
+      *                     MODIFIER/CL-OPP-DMG-MODIFIER - a turn with
+      *                     no mutual defend rolls damage twice (the
+      *                     attack, then the counter-attack) and the
+      *                     single field only ever kept the second
+      *                     roll, losing the first from the audit.
+      ******************************************************************
+       01  CMBTLOG-RECORD.
+           05  CL-TURN-NO              PIC 9(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-PLAYER-ACTION        PIC 9(01).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-ENEMY-ACTION         PIC 9V9(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-ELF-DMG-MODIFIER     PIC 9(02)V9(01).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-OPP-DMG-MODIFIER     PIC 9(02)V9(01).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-ELF-HP               PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-ENEMY-HP             PIC 9(03).
