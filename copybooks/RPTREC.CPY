@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RPTREC     - End-of-duel report line, written to DUELRPT: a
+      *              header block (combatants, winner, turns, damage
+      *              dealt, final HP) followed by a turn-by-turn
+      *              recap pulled from CMBTLOG.
+      * History:
+      *   09 Aout 2026  NF  Initial version.
+      ******************************************************************
+       01  DUELRPT-LINE                PIC X(80).
