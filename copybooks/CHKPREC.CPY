@@ -0,0 +1,29 @@
+      ******************************************************************
+      * CHKPREC    - Mid-duel checkpoint record. Rewritten after every
+      *              turn so an interrupted session can be resumed
+      *              instead of forcing a fresh duel from starting HP.
+      * History:
+      *   08 Aout 2026  NF  Initial version.
+      *   08 Aout 2026  NF  Renamed CHKP-DWARF-HP/CHKP-DWARF-RACE-CODE
+      *                     to CHKP-OPP-HP/CHKP-OPP-RACE-CODE now that
+      *                     the opponent is a random monster, not
+      *                     always a Dwarf.
+      *   09 Aout 2026  NF  Added CHKP-ELF-DMG-DEALT/CHKP-OPP-DMG-
+      *                     DEALT so a resumed duel's running damage
+      *                     totals pick up where the checkpoint left
+      *                     off instead of restarting from zero.
+      ******************************************************************
+       01  CHKP-RECORD.
+           05  CHKP-TURN-NO            PIC 9(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKP-ELF-HP             PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKP-OPP-HP             PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKP-ELF-RACE-CODE      PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKP-OPP-RACE-CODE      PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKP-ELF-DMG-DEALT      PIC 9(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKP-OPP-DMG-DEALT      PIC 9(05).
