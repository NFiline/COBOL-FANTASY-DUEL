@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EXCPREC    - Exception record for PLAYER-ACTION menu entries
+      *              rejected by the re-validation loop, so we can see
+      *              how often players fat-finger the menu.
+      * History:
+      *   08 Aout 2026  NF  Initial version.
+      ******************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-TURN-NO            PIC 9(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EXCP-BAD-VALUE          PIC 9(01).
