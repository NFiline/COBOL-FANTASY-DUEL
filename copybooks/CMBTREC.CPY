@@ -0,0 +1,29 @@
+      ******************************************************************
+      * CMBTREC    - Combatant master record layout.
+      *              Shared by FANTASY-DUEL and CMBTLOAD so the record
+      *              picture only has to change in one place if the
+      *              master file is ever re-laid-out.
+      * History:
+      *   28 Mars 2021  NF  Original combatant fields lived as VALUE
+      *                     clauses inside FANTASY-DUEL.
+      *   08 Aout  2026  NF  Pulled out into a keyed master file so
+      *                     combatants can be tuned without a recompile.
+      *   08 Aout  2026  NF  Added CMBT-WEAPON-CODE so a combatant's
+      *                     attack damage can be boosted by the
+      *                     equipment master (EQUIPMST) instead of
+      *                     being a fixed constant.
+      *   08 Aout  2026  NF  Added CMBT-TYPE (playable vs. monster)
+      *                     and CMBT-FLAVOR-TEXT so FANTASY-DUEL can
+      *                     pick a random monster record to face the
+      *                     Elf each duel instead of a fixed Dwarf.
+      ******************************************************************
+       01  CMBT-RECORD.
+           05  CMBT-RACE-CODE          PIC X(02).
+           05  CMBT-RACE-NAME          PIC A(10).
+           05  CMBT-BASE-HP            PIC 9(03).
+           05  CMBT-BASE-DMG           PIC 9(02).
+           05  CMBT-WEAPON-CODE        PIC X(02).
+           05  CMBT-TYPE               PIC X(01).
+               88  CMBT-IS-PLAYABLE    VALUE "P".
+               88  CMBT-IS-MONSTER     VALUE "M".
+           05  CMBT-FLAVOR-TEXT        PIC A(40).
