@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RESREC     - Duel result, handed back to FDBATCH by FANTASY-
+      *              DUEL when it is CALLed in batch tournament mode.
+      * History:
+      *   08 Aout 2026  NF  Initial version.
+      ******************************************************************
+       01  DUEL-RESULT.
+           05  DR-WINNER-CODE          PIC X(01).
+               88  DR-ELF-WON          VALUE "E".
+               88  DR-OPPONENT-WON     VALUE "O".
+               88  DR-QUIT             VALUE "Q".
+           05  DR-TURNS-FOUGHT         PIC 9(04).
