@@ -0,0 +1,128 @@
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Installation: Fantasy Duel Games
+  1030* Date-Written: 08 Aout 2026
+  1040* Purpose: One-time/occasional load of the combatant master file
+  1050*          (CMBTMST) from a flat seed file (CMBTSEED) so race
+  1060*          stats can be tuned by editing data instead of source.
+  1070* Tectonics: cobc -c CMBTLOAD.cbl -I copybooks
+  1080*
+  1090* Modification History
+  1100*   08 Aout 2026  NF  Initial version - builds CMBTMST from
+  1110*                     CMBTSEED.
+  1120*   09 Aout 2026  NF  WS-RECS-LOADED was bumped even when a
+  1121*                     duplicate race code rejected the WRITE -
+  1122*                     now only counted on a successful write.
+  1130******************************************************************
+  1140 IDENTIFICATION DIVISION.
+  1150 PROGRAM-ID. CMBTLOAD.
+  1160 AUTHOR. NICOLAS FILINE.
+  1170 INSTALLATION. FANTASY DUEL GAMES.
+  1180 DATE-WRITTEN. 08 AOUT 2026.
+  1190 DATE-COMPILED.
+  1200
+  1210 ENVIRONMENT DIVISION.
+  1220 INPUT-OUTPUT SECTION.
+  1230 FILE-CONTROL.
+  1240     SELECT CMBT-SEED-FILE ASSIGN TO "CMBTSEED"
+  1250         ORGANIZATION IS LINE SEQUENTIAL
+  1260         FILE STATUS IS WS-SEED-STATUS.
+  1270
+  1280     SELECT CMBT-MASTER-FILE ASSIGN TO "CMBTMST"
+  1290         ORGANIZATION IS INDEXED
+  1300         ACCESS MODE IS RANDOM
+  1310         RECORD KEY IS CMBT-RACE-CODE
+  1320         FILE STATUS IS WS-MSTR-STATUS.
+  1330
+  1340 DATA DIVISION.
+  1350 FILE SECTION.
+  1360 FD  CMBT-SEED-FILE.
+  1370     COPY CMBTREC
+  1380         REPLACING ==CMBT-RECORD==      BY ==CMBT-SEED-RECORD==
+  1390                   ==CMBT-RACE-CODE==   BY ==CMBT-SEED-RACE-CODE==
+  1400                   ==CMBT-RACE-NAME==   BY ==CMBT-SEED-RACE-NAME==
+  1410                   ==CMBT-BASE-HP==     BY ==CMBT-SEED-BASE-HP==
+  1420                   ==CMBT-BASE-DMG==     BY ==CMBT-SEED-BASE-DMG==
+  1430                   ==CMBT-WEAPON-CODE==  BY
+  1440                       ==CMBT-SEED-WEAPON-CODE==
+  1450                   ==CMBT-IS-PLAYABLE==  BY
+  1460                       ==CMBT-SEED-IS-PLAYABLE==
+  1470                   ==CMBT-IS-MONSTER==   BY
+  1480                       ==CMBT-SEED-IS-MONSTER==
+  1490                   ==CMBT-TYPE==         BY ==CMBT-SEED-TYPE==
+  1500                   ==CMBT-FLAVOR-TEXT==  BY
+  1510                       ==CMBT-SEED-FLAVOR-TEXT==.
+  1520
+  1530 FD  CMBT-MASTER-FILE.
+  1540     COPY CMBTREC.
+  1550
+  1560 WORKING-STORAGE SECTION.
+  1570 01  WS-SEED-STATUS              PIC X(02) VALUE SPACES.
+  1580     88  WS-SEED-OK              VALUE "00".
+  1590
+  1600 01  WS-MSTR-STATUS              PIC X(02) VALUE SPACES.
+  1610     88  WS-MSTR-OK              VALUE "00", "02".
+  1620
+  1630 01  WS-SWITCHES.
+  1640     05  WS-EOF-SW               PIC X(01) VALUE "N".
+  1650         88  WS-END-OF-SEED      VALUE "Y".
+  1660
+  1670 01  WS-COUNTERS.
+  1680     05  WS-RECS-LOADED          PIC 9(05) VALUE ZERO.
+  1690
+  1700 PROCEDURE DIVISION.
+  1710 0000-MAIN-PROCEDURE.
+  1720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+  1730     PERFORM 2000-LOAD-MASTER THRU 2000-EXIT
+  1740         UNTIL WS-END-OF-SEED.
+  1750     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+  1760     STOP RUN.
+  1770
+  1780 1000-INITIALIZE.
+  1790     OPEN INPUT CMBT-SEED-FILE.
+  1800     IF NOT WS-SEED-OK
+  1810         DISPLAY "CMBTLOAD: UNABLE TO OPEN CMBTSEED, STATUS = "
+  1820             WS-SEED-STATUS
+  1830         STOP RUN
+  1840     END-IF
+  1850
+  1860     OPEN OUTPUT CMBT-MASTER-FILE.
+  1870     IF NOT WS-MSTR-OK
+  1880         DISPLAY "CMBTLOAD: UNABLE TO OPEN CMBTMST, STATUS = "
+  1890             WS-MSTR-STATUS
+  1900         STOP RUN
+  1910     END-IF.
+  1920 1000-EXIT.
+  1930     EXIT.
+  1940
+  1950 2000-LOAD-MASTER.
+  1960     READ CMBT-SEED-FILE
+  1970         AT END
+  1980             SET WS-END-OF-SEED TO TRUE
+  1990             GO TO 2000-EXIT
+  2000     END-READ
+  2010
+  2020     MOVE CMBT-SEED-RACE-CODE    TO CMBT-RACE-CODE
+  2030     MOVE CMBT-SEED-RACE-NAME    TO CMBT-RACE-NAME
+  2040     MOVE CMBT-SEED-BASE-HP      TO CMBT-BASE-HP
+  2050     MOVE CMBT-SEED-BASE-DMG     TO CMBT-BASE-DMG
+  2060     MOVE CMBT-SEED-WEAPON-CODE  TO CMBT-WEAPON-CODE
+  2070     MOVE CMBT-SEED-TYPE         TO CMBT-TYPE
+  2080     MOVE CMBT-SEED-FLAVOR-TEXT  TO CMBT-FLAVOR-TEXT
+  2090
+  2100     WRITE CMBT-RECORD
+  2110         INVALID KEY
+  2120             DISPLAY "CMBTLOAD: DUPLICATE RACE CODE "
+  2130                 CMBT-SEED-RACE-CODE
+  2135         NOT INVALID KEY
+  2140             ADD 1 TO WS-RECS-LOADED
+  2150     END-WRITE.
+  2160 2000-EXIT.
+  2170     EXIT.
+  2180
+  2190 9000-TERMINATE.
+  2200     CLOSE CMBT-SEED-FILE CMBT-MASTER-FILE.
+  2210     DISPLAY "CMBTLOAD: " WS-RECS-LOADED " COMBATANT RECORD(S) "
+  2220         "LOADED INTO CMBTMST".
+  2230 9000-EXIT.
+  2240     EXIT.
