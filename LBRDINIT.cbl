@@ -0,0 +1,60 @@
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Installation: Fantasy Duel Games
+  1030* Date-Written: 09 Aout 2026
+  1040* Purpose: One-time initialization of the leaderboard file
+  1050*          (LDRBRD) so FANTASY-DUEL's 9500-UPDATE-LEADERBOARD has
+  1060*          an empty indexed file to open I-O against. There is no
+  1070*          seed data - every player record is created on that
+  1080*          player's first duel.
+  1090* Tectonics: cobc -c LBRDINIT.cbl -I copybooks
+  1100*
+  1110* Modification History
+  1120*   09 Aout 2026  NF  Initial version - creates an empty LDRBRD.
+  1140******************************************************************
+  1150 IDENTIFICATION DIVISION.
+  1160 PROGRAM-ID. LBRDINIT.
+  1170 AUTHOR. NICOLAS FILINE.
+  1180 INSTALLATION. FANTASY DUEL GAMES.
+  1190 DATE-WRITTEN. 09 AOUT 2026.
+  1200 DATE-COMPILED.
+  1210
+  1220 ENVIRONMENT DIVISION.
+  1230 INPUT-OUTPUT SECTION.
+  1240 FILE-CONTROL.
+  1250     SELECT LBRD-FILE ASSIGN TO "LDRBRD"
+  1260         ORGANIZATION IS INDEXED
+  1270         ACCESS MODE IS SEQUENTIAL
+  1280         RECORD KEY IS LBRD-PLAYER-ID
+  1290         FILE STATUS IS WS-LBRD-STATUS.
+  1300
+  1310 DATA DIVISION.
+  1320 FILE SECTION.
+  1330 FD  LBRD-FILE.
+  1340     COPY LBRDREC.
+  1350
+  1360 WORKING-STORAGE SECTION.
+  1370 01  WS-LBRD-STATUS              PIC X(02) VALUE SPACES.
+  1380     88  WS-LBRD-OK              VALUE "00".
+  1390
+  1400 PROCEDURE DIVISION.
+  1410 0000-MAIN-PROCEDURE.
+  1420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+  1430     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+  1440     STOP RUN.
+  1450
+  1460 1000-INITIALIZE.
+  1470     OPEN OUTPUT LBRD-FILE.
+  1480     IF NOT WS-LBRD-OK
+  1490         DISPLAY "LBRDINIT: UNABLE TO OPEN LDRBRD, STATUS = "
+  1500             WS-LBRD-STATUS
+  1510         STOP RUN
+  1520     END-IF.
+  1530 1000-EXIT.
+  1540     EXIT.
+  1550
+  1560 9000-TERMINATE.
+  1570     CLOSE LBRD-FILE.
+  1580     DISPLAY "LBRDINIT: LDRBRD INITIALIZED - EMPTY LEADERBOARD".
+  1590 9000-EXIT.
+  1600     EXIT.
