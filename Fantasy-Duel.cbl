@@ -1,158 +1,969 @@
-      ******************************************************************
-      * Author: Nicolas Filine
-      * Date: 28 Mars 2021
-      * Purpose: Effectuer des affichages et opérations basiques
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FANTASY-DUEL.
-       DATA DIVISION.
-
-
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 PLAYER-ACTION PIC 9.
-       01 ENEMY-ACTION PIC 9V9(2).
-       01 DMG-MODIFIER PIC 9(1)V(1).
-       01 ELF.
-           05 ELF-RACE PIC A(4) VALUE "Elfe".
-           05 ELF-HP PIC 9(3) VALUE 50.
-           05 ELF-ATTK-DMG PIC 9(2) VALUE 15.
-
-       01 DWARF.
-           05 DWARF-RACE PIC A(4) VALUE "Nain".
-           05 DWARF-HP PIC 9(3) VALUE 75.
-           05 DWARF-ATTK-DMG PIC 9(2) VALUE 10.
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-       DISPLAY "You, a brave Elf, are traveling through the forest.".
-       DISPLAY "All of a sudden, you encounter a Dwarf".
-       DISPLAY "He raises his shield and wield his silver sword".
-       DISPLAY "Combat is inevitable, your life or his".
-       DISPLAY "You get ready for battle".
-       DISPLAY "    "
-       DISPLAY "    "
-       DISPLAY "----------------------------------"
-       DISPLAY "    "
-       DISPLAY "    "
-
-       PERFORM until (DWARF-HP = 0 or ELF-HP = 0)
-
-       DISPLAY
-       "please choose your action: 1 Defense - 2 Attack - 3 Exit"
-       ACCEPT PLAYER-ACTION
-       IF PLAYER-ACTION < 1 OR > 3
-           DISPLAY "Try again, choose 1 to Defend, 2 to Attack"
-           ACCEPT PLAYER-ACTION
-       END-IF
-       IF PLAYER-ACTION = 3
-           STOP RUN
-       END-IF
-
-       DISPLAY "The Dwarf is deciding what he will do..."
-       COMPUTE ENEMY-ACTION = FUNCTION RANDOM
-       IF ENEMY-ACTION < 0.50
-
-           DISPLAY "The Dwarf raises his shield"
-
-           IF PLAYER-ACTION = 1
-
-               DISPLAY "You and your ennemy just raise your shields"
-               DISPLAY "    "
-               DISPLAY "    "
-               DISPLAY "----------------------------------"
-               DISPLAY "    "
-               DISPLAY "    "
-
-           END-IF
-
-           IF PLAYER-ACTION = 2
-               DISPLAY "You attack your ennemy"
-               COMPUTE DMG-MODIFIER =
-               1 + ELF-ATTK-DMG * FUNCTION RANDOM
-               DISPLAY ELF-RACE " attacks " DWARF-RACE " for "
-               DMG-MODIFIER " dammage but " DWARF-RACE " blocks."
-               COMPUTE DWARF-HP = DWARF-HP - DMG-MODIFIER /2
-               DISPLAY DWARF-RACE " has " DWARF-HP " HP left"
-
-               DISPLAY DWARF-RACE " counter-attacks"
-               COMPUTE DMG-MODIFIER =
-               1 + DWARF-ATTK-DMG * FUNCTION RANDOM
-               DISPLAY DWARF-RACE " attacks " ELF-RACE " for "
-               DMG-MODIFIER " dammage"
-               COMPUTE ELF-HP = ELF-HP - DMG-MODIFIER / 1.5
-               DISPLAY ELF-RACE " has " ELF-HP " HP left"
-
-           END-IF
-
-       END-IF
-
-
-
-       IF ENEMY-ACTION > 0.50
-
-           IF PLAYER-ACTION = 1
-               DISPLAY " You choose to raise your shield"
-
-
-               COMPUTE DMG-MODIFIER =
-               1 + DWARF-ATTK-DMG * FUNCTION RANDOM
-               DISPLAY DWARF-RACE " attacks " ELF-RACE " for "
-               DMG-MODIFIER " dammage"
-               COMPUTE ELF-HP = ELF-HP - DMG-MODIFIER / 2
-               DISPLAY ELF-RACE " has " ELF-HP " HP left"
-
-
-               DISPLAY "And you counter-attack"
-               COMPUTE DMG-MODIFIER =
-               1 + ELF-ATTK-DMG * FUNCTION RANDOM
-               DISPLAY ELF-RACE " attacks " DWARF-RACE " for "
-               DMG-MODIFIER " dammage"
-               COMPUTE DWARF-HP = DWARF-HP - DMG-MODIFIER / 1.5
-               DISPLAY DWARF-RACE " has " DWARF-HP " HP left"
-               DISPLAY "----------------------------------"
-           END-IF
-
-           IF PLAYER-ACTION = 2
-               DISPLAY " You choose to attack the enemy"
-
-               COMPUTE DMG-MODIFIER =
-               1 + DWARF-ATTK-DMG * FUNCTION RANDOM
-               DISPLAY DWARF-RACE " attacks " ELF-RACE " for "
-               DMG-MODIFIER " dammage"
-               COMPUTE ELF-HP = ELF-HP - DMG-MODIFIER
-               DISPLAY ELF-RACE " has " ELF-HP " HP left"
-
-
-               COMPUTE DMG-MODIFIER =
-               1 + ELF-ATTK-DMG * FUNCTION RANDOM
-               DISPLAY ELF-RACE " attacks " DWARF-RACE " for "
-               DMG-MODIFIER " dammage"
-               COMPUTE DWARF-HP = DWARF-HP - DMG-MODIFIER
-               DISPLAY DWARF-RACE " has " DWARF-HP " HP left"
-               DISPLAY "----------------------------------"
-           END-IF
-       END-IF
-           DISPLAY "    "
-           DISPLAY "    "
-           DISPLAY "New Turn"
-           DISPLAY "    "
-           DISPLAY "    "
-       END-PERFORM
-
-           IF ELF-HP <= 0
-               DISPLAY ELF-RACE " is dead"
-           END-IF
-
-           IF DWARF-HP <= 0
-               DISPLAY DWARF-RACE " is dead"
-           END-IF
-
-
-            STOP RUN.
-       END PROGRAM FANTASY-DUEL.
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Date: 28 Mars 2021
+  1030* Purpose: Effectuer des affichages et opérations basiques
+  1040* Tectonics: cobc
+  1050*
+  1060* Modification History
+  1070*   08 Aout 2026  NF  ELF/DWARF stats moved out of WORKING-STORAGE
+  1080*                     VALUE clauses and into the CMBTMST keyed
+  1090*                     combatant master file, read at startup, so
+  1100*                     combatants can be rebalanced without a
+  1110*                     recompile. MAIN-PROCEDURE reorganized into
+  1120*                     numbered paragraphs while this was opened
+  1130*                     up.
+  1140*   08 Aout 2026  NF  Opponent is no longer always a Dwarf - at
+  1150*                     combat start the program scans CMBTMST for
+  1160*                     every monster-type record and picks one at
+  1170*                     random, so the Elf can face a goblin, orc,
+  1180*                     troll on different runs. The old fixed DWARF
+  1190*                     group became the generic OPPONENT group.
+  1200******************************************************************
+  1210 IDENTIFICATION DIVISION.
+  1220 PROGRAM-ID. FANTASY-DUEL.
+
+  1240 ENVIRONMENT DIVISION.
+  1250 INPUT-OUTPUT SECTION.
+  1260 FILE-CONTROL.
+  1270     SELECT CMBT-MASTER-FILE ASSIGN TO "CMBTMST"
+  1280         ORGANIZATION IS INDEXED
+  1290         ACCESS MODE IS DYNAMIC
+  1300         RECORD KEY IS CMBT-RACE-CODE
+  1310         FILE STATUS IS WS-CMBT-STATUS.
+
+  1330     SELECT CMBT-LOG-FILE ASSIGN TO "CMBTLOG"
+  1340         ORGANIZATION IS LINE SEQUENTIAL
+  1350         FILE STATUS IS WS-LOG-STATUS.
+
+  1370     SELECT EXCP-FILE ASSIGN TO "EXCPLOG"
+  1380         ORGANIZATION IS LINE SEQUENTIAL
+  1390         FILE STATUS IS WS-EXCP-STATUS.
+
+  1410     SELECT CHKP-FILE ASSIGN TO "DUELCHKP"
+  1420         ORGANIZATION IS LINE SEQUENTIAL
+  1430         FILE STATUS IS WS-CHKP-STATUS.
+
+  1450     SELECT EQUIP-FILE ASSIGN TO "EQUIPMST"
+  1460         ORGANIZATION IS INDEXED
+  1470         ACCESS MODE IS RANDOM
+  1480         RECORD KEY IS EQUIP-WEAPON-CODE
+  1490         FILE STATUS IS WS-EQUIP-STATUS.
+
+  1492     SELECT DUEL-RPT-FILE ASSIGN TO "DUELRPT"
+  1493         ORGANIZATION IS LINE SEQUENTIAL
+  1494         FILE STATUS IS WS-RPT-STATUS.
+
+  1496     SELECT RSEED-FILE ASSIGN TO "RNDSEED"
+  1497         ORGANIZATION IS LINE SEQUENTIAL
+  1498         FILE STATUS IS WS-RSEED-STATUS.
+
+  1499     SELECT LBRD-FILE ASSIGN TO "LDRBRD"
+  1501         ORGANIZATION IS INDEXED
+  1502         ACCESS MODE IS DYNAMIC
+  1503         RECORD KEY IS LBRD-PLAYER-ID
+  1504         FILE STATUS IS WS-LBRD-STATUS.
+
+  1510 DATA DIVISION.
+  1520 FILE SECTION.
+  1530 FD  CMBT-MASTER-FILE.
+  1540     COPY CMBTREC.
+
+  1560 FD  CMBT-LOG-FILE.
+  1570     COPY LOGREC.
+
+  1590 FD  EXCP-FILE.
+  1600     COPY EXCPREC.
+
+  1620 FD  CHKP-FILE.
+  1630     COPY CHKPREC.
+
+  1650 FD  EQUIP-FILE.
+  1660     COPY EQUIPREC.
+
+  1662 FD  DUEL-RPT-FILE.
+  1663     COPY RPTREC.
+
+  1665 FD  RSEED-FILE.
+  1666     COPY RSEEDREC.
+
+  1668 FD  LBRD-FILE.
+  1669     COPY LBRDREC.
+
+  1680 WORKING-STORAGE SECTION.
+
+  1700 01  WS-FILE-STATUSES.
+  1710     05  WS-CMBT-STATUS          PIC X(02) VALUE SPACES.
+  1720         88  WS-CMBT-OK          VALUE "00".
+  1730     05  WS-LOG-STATUS           PIC X(02) VALUE SPACES.
+  1740         88  WS-LOG-OK           VALUE "00".
+  1750     05  WS-EXCP-STATUS          PIC X(02) VALUE SPACES.
+  1760         88  WS-EXCP-OK          VALUE "00".
+  1770     05  WS-CHKP-STATUS          PIC X(02) VALUE SPACES.
+  1780         88  WS-CHKP-OK          VALUE "00".
+  1790     05  WS-EQUIP-STATUS         PIC X(02) VALUE SPACES.
+  1800         88  WS-EQUIP-OK         VALUE "00".
+  1801     05  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+  1802         88  WS-RPT-OK           VALUE "00".
+  1803     05  WS-RSEED-STATUS         PIC X(02) VALUE SPACES.
+  1804         88  WS-RSEED-OK         VALUE "00".
+  1805     05  WS-LBRD-STATUS          PIC X(02) VALUE SPACES.
+  1806         88  WS-LBRD-OK          VALUE "00".
+
+  1820 01  WS-COUNTERS.
+  1830     05  WS-TURN-NO              PIC 9(04) VALUE ZERO.
+  1840     05  WS-STRATEGY-IDX         PIC 9(02) VALUE ZERO.
+  1841     05  WS-ELF-DMG-DEALT        PIC 9(05) VALUE ZERO.
+  1842     05  WS-OPP-DMG-DEALT        PIC 9(05) VALUE ZERO.
+  1843     05  WS-ELF-DMG-THIS-TURN    PIC 9(02)V9(1) VALUE ZERO.
+  1844     05  WS-OPP-DMG-THIS-TURN    PIC 9(02)V9(1) VALUE ZERO.
+
+  1860 01  WS-WEAPON-LOOKUP.
+  1870     05  WS-LOOKUP-WEAPON-CODE   PIC X(02).
+  1880     05  WS-LOOKUP-DMG-BONUS     PIC 9(02).
+
+  1891 01  WS-RANDOM-SEED-DISCARD      PIC 9V9(9).
+  1892 01  WS-PLAYER-ID                PIC X(08) VALUE SPACES.
+  1900 01  WS-SWITCHES.
+  1910     05  WS-RESUME-SW            PIC X(01) VALUE "N".
+  1920         88  WS-RESUMING         VALUE "Y".
+  1930     05  WS-RESUME-ANSWER        PIC X(01) VALUE SPACE.
+  1940     05  WS-CMBT-EOF-SW          PIC X(01) VALUE "N".
+  1950         88  WS-END-OF-CMBT-SCAN VALUE "Y".
+  1951     05  WS-RECAP-EOF-SW         PIC X(01) VALUE "N".
+  1952         88  WS-END-OF-RECAP     VALUE "Y".
+  1953     05  WS-NEW-PLAYER-SW        PIC X(01) VALUE "N".
+  1954         88  WS-NEW-PLAYER       VALUE "Y".
+
+  1970 01  WS-MONSTER-TABLE.
+  1980     05  WS-MONSTER-COUNT        PIC 9(02) VALUE ZERO.
+  1990     05  WS-MONSTER-IDX          PIC 9(02) VALUE ZERO.
+  2000     05  WS-MONSTER-CODES OCCURS 20 TIMES
+  2010                                 PIC X(02).
+
+  2030 01  PLAYER-ACTION PIC 9.
+  2040 01  ENEMY-ACTION PIC 9V9(2).
+  2050 01  DMG-MODIFIER PIC 9(2)V9(1).
+  2060 01  ELF.
+  2070     05 ELF-RACE-CODE PIC X(2) VALUE "EL".
+  2080     05 ELF-RACE PIC A(10).
+  2090     05 ELF-HP PIC 9(3).
+  2100     05 ELF-ATTK-DMG PIC 9(2).
+
+  2120******************************************************************
+  2130* OPPONENT - whichever monster CMBTMST turns up at random for this
+  2140*            duel (see 1300-BUILD-MONSTER-TABLE / 1350-SELECT-
+  2150*            RANDOM-OPPONENT). No longer a fixed Dwarf.
+  2160******************************************************************
+  2170 01  OPPONENT.
+  2180     05 OPP-RACE-CODE PIC X(2).
+  2190     05 OPP-RACE PIC A(10).
+  2200     05 OPP-HP PIC 9(3).
+  2210     05 OPP-ATTK-DMG PIC 9(2).
+  2220     05 OPP-FLAVOR-TEXT PIC A(40).
+
+  2231******************************************************************
+  2232* End-of-duel report line layouts (DUELRPT) - see 4970-PRINT-
+  2233* SUMMARY-REPORT. Each is MOVEd/WRITTEN individually, same
+  2234* pattern FDBATCH uses for SUMRPT.
+  2235******************************************************************
+  2236 01  WS-RPT-TITLE-LINE.
+  2237     05  FILLER PIC X(34) VALUE
+  2238         "FANTASY DUEL - END OF DUEL REPORT".
+
+  2240 01  WS-RPT-COMBATANTS-LINE.
+  2241     05  FILLER PIC X(12) VALUE "COMBATANTS: ".
+  2242     05  RL-ELF-RACE PIC A(10).
+  2243     05  FILLER PIC X(05) VALUE " VS. ".
+  2244     05  RL-OPP-RACE PIC A(10).
+
+  2246 01  WS-RPT-WINNER-LINE.
+  2247     05  FILLER PIC X(08) VALUE "WINNER: ".
+  2248     05  RL-WINNER PIC X(12).
+
+  2250 01  WS-RPT-TURNS-LINE.
+  2251     05  FILLER PIC X(14) VALUE "TURNS FOUGHT: ".
+  2252     05  RL-TURNS PIC ZZZ9.
+
+  2254 01  WS-RPT-DAMAGE-LINE.
+  2255     05  FILLER PIC X(11) VALUE "ELF DEALT: ".
+  2256     05  RL-ELF-DMG PIC ZZZZ9.
+  2257     05  FILLER PIC X(18) VALUE "   OPPONENT DEALT:".
+  2258     05  RL-OPP-DMG PIC ZZZZ9.
+
+  2260 01  WS-RPT-FINAL-HP-LINE.
+  2261     05  FILLER PIC X(13) VALUE "FINAL HP -   ".
+  2262     05  RL-ELF-RACE-2 PIC A(10).
+  2263     05  FILLER PIC X(02) VALUE ": ".
+  2264     05  RL-ELF-FINAL-HP PIC ZZ9.
+  2265     05  FILLER PIC X(04) VALUE "    ".
+  2266     05  RL-OPP-RACE-2 PIC A(10).
+  2267     05  FILLER PIC X(02) VALUE ": ".
+  2268     05  RL-OPP-FINAL-HP PIC ZZ9.
+
+  2270 01  WS-RPT-RECAP-TITLE-LINE.
+  2271     05  FILLER PIC X(19) VALUE "TURN-BY-TURN RECAP:".
+
+  2273 01  WS-RPT-RECAP-COLHDR-LINE.
+  2274     05  FILLER PIC X(50) VALUE
+  2275         "TURN  P-ACT E-ACT EDMG  ODMG ELF-HP OPP-HP".
+
+  2277 01  WS-RPT-RECAP-LINE.
+  2278     05  RL-TURN PIC ZZZ9.
+  2279     05  FILLER PIC X(02) VALUE SPACES.
+  2280     05  RL-PLAYER-ACT PIC 9.
+  2281     05  FILLER PIC X(08) VALUE SPACES.
+  2282     05  RL-ENEMY-ACT PIC 9.99.
+  2283     05  FILLER PIC X(03) VALUE SPACES.
+  2284     05  RL-TURN-ELF-DMG PIC 99.9.
+  2285     05  FILLER PIC X(01) VALUE SPACES.
+  2286     05  RL-TURN-OPP-DMG PIC 99.9.
+  2287     05  FILLER PIC X(03) VALUE SPACES.
+  2288     05  RL-ELF-HP PIC ZZ9.
+  2292     05  FILLER PIC X(03) VALUE SPACES.
+  2294     05  RL-OPP-HP PIC ZZ9.
+
+  2296******************************************************************
+  2297* Run mode: interactive (a human at a terminal, the original
+  2298* behaviour) or batch (CALLed by FDBATCH, actions come from a
+  2299* scripted strategy record instead of an ACCEPT). Standalone
+  2300* execution leaves LK-RUN-MODE unset, which 1000-INITIALIZE
+  2301* normalizes to "I".
+  2302******************************************************************
+  2310 LINKAGE SECTION.
+  2320 01  LK-RUN-MODE                 PIC X(01).
+  2330     88  LK-BATCH-MODE           VALUE "B".
+  2340     88  LK-INTERACTIVE-MODE     VALUE "I".
+
+  2360     COPY STRATREC.
+
+  2380     COPY RESREC.
+
+  2400 PROCEDURE DIVISION USING LK-RUN-MODE STRAT-RECORD DUEL-RESULT.
+  2410 0000-MAIN-PROCEDURE.
+
+  2430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+  2450     DISPLAY "You, a brave Elf, are traveling through"
+  2460         " the forest.".
+  2470     DISPLAY "All of a sudden, you encounter a " OPP-RACE.
+  2480     DISPLAY OPP-FLAVOR-TEXT.
+  2490     DISPLAY "Combat is inevitable, your life or his".
+  2500     DISPLAY "You get ready for battle".
+  2510     DISPLAY "    "
+  2520     DISPLAY "    "
+  2530     DISPLAY "----------------------------------"
+  2540     DISPLAY "    "
+  2550     DISPLAY "    "
+
+  2570     PERFORM 4000-COMBAT-LOOP THRU 4000-EXIT
+  2580         UNTIL (OPP-HP = 0 OR ELF-HP = 0 OR DR-QUIT)
+
+  2600     IF ELF-HP <= 0
+  2610         DISPLAY ELF-RACE " is dead"
+  2620         SET DR-OPPONENT-WON TO TRUE
+  2630     END-IF
+
+  2650     IF OPP-HP <= 0
+  2660         DISPLAY OPP-RACE " is dead"
+  2670         SET DR-ELF-WON TO TRUE
+  2680     END-IF
+  2690     MOVE WS-TURN-NO TO DR-TURNS-FOUGHT
+
+  2710     IF NOT LK-BATCH-MODE
+  2720         PERFORM 4960-CLEAR-CHECKPOINT THRU 4960-EXIT
+  2730     END-IF
+
+  2745     PERFORM 9500-UPDATE-LEADERBOARD THRU 9500-EXIT.
+  2750     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+  2770     IF LK-BATCH-MODE
+  2780         EXIT PROGRAM
+  2790     ELSE
+  2800         STOP RUN
+  2810     END-IF.
+
+  2830******************************************************************
+  2840* 4000-COMBAT-LOOP - resolve one turn of combat: get the
+  2850*                    player's action, roll the enemy's action,
+  2860*                    apply damage, and log the turn for audit.
+  2870******************************************************************
+  2880 4000-COMBAT-LOOP.
+  2890     ADD 1 TO WS-TURN-NO
+  2895     MOVE ZERO TO WS-ELF-DMG-THIS-TURN
+  2896     MOVE ZERO TO WS-OPP-DMG-THIS-TURN
+
+  2910     PERFORM 2000-GET-PLAYER-ACTION THRU 2000-EXIT
+  2920     IF PLAYER-ACTION = 3
+  2930         IF LK-BATCH-MODE
+  2940             SET DR-QUIT TO TRUE
+  2945             MOVE WS-TURN-NO TO DR-TURNS-FOUGHT
+  2950             GO TO 4000-EXIT
+  2960         ELSE
+  2965             SET DR-QUIT TO TRUE
+  2966             MOVE WS-TURN-NO TO DR-TURNS-FOUGHT
+  2967             PERFORM 4960-CLEAR-CHECKPOINT THRU 4960-EXIT
+  2970             PERFORM 9000-TERMINATE THRU 9000-EXIT
+  2980             STOP RUN
+  2990         END-IF
+  3000     END-IF
+
+  3020     DISPLAY OPP-RACE " is deciding what he will do..."
+  3030     COMPUTE ENEMY-ACTION = FUNCTION RANDOM
+  3040     IF ENEMY-ACTION < 0.50
+
+  3060         DISPLAY OPP-RACE " raises his shield"
+
+  3080         IF PLAYER-ACTION = 1
+
+  3100             DISPLAY "You and your ennemy just raise your shields"
+  3110             DISPLAY "    "
+  3120             DISPLAY "    "
+  3130             DISPLAY "----------------------------------"
+  3140             DISPLAY "    "
+  3150             DISPLAY "    "
+
+  3170         END-IF
+
+  3190         IF PLAYER-ACTION = 2
+  3200             DISPLAY "You attack your ennemy"
+  3210             COMPUTE DMG-MODIFIER =
+  3220             1 + ELF-ATTK-DMG * FUNCTION RANDOM
+  3230             DISPLAY ELF-RACE " attacks " OPP-RACE " for "
+  3240             DMG-MODIFIER " dammage but " OPP-RACE " blocks."
+  3245             ADD DMG-MODIFIER TO WS-ELF-DMG-DEALT
+  3246             MOVE DMG-MODIFIER TO WS-ELF-DMG-THIS-TURN
+  3250             COMPUTE OPP-HP = OPP-HP - DMG-MODIFIER /2
+  3260             DISPLAY OPP-RACE " has " OPP-HP " HP left"
+
+  3280             DISPLAY OPP-RACE " counter-attacks"
+  3290             COMPUTE DMG-MODIFIER =
+  3300             1 + OPP-ATTK-DMG * FUNCTION RANDOM
+  3310             DISPLAY OPP-RACE " attacks " ELF-RACE " for "
+  3320             DMG-MODIFIER " dammage"
+  3325             ADD DMG-MODIFIER TO WS-OPP-DMG-DEALT
+  3326             MOVE DMG-MODIFIER TO WS-OPP-DMG-THIS-TURN
+  3330             COMPUTE ELF-HP = ELF-HP - DMG-MODIFIER / 1.5
+  3340             DISPLAY ELF-RACE " has " ELF-HP " HP left"
+
+  3360         END-IF
+
+  3380     END-IF
+
+
+
+  3420     IF ENEMY-ACTION > 0.50
+
+  3440         IF PLAYER-ACTION = 1
+  3450             DISPLAY " You choose to raise your shield"
+
+
+  3480             COMPUTE DMG-MODIFIER =
+  3490             1 + OPP-ATTK-DMG * FUNCTION RANDOM
+  3500             DISPLAY OPP-RACE " attacks " ELF-RACE " for "
+  3510             DMG-MODIFIER " dammage"
+  3515             ADD DMG-MODIFIER TO WS-OPP-DMG-DEALT
+  3516             MOVE DMG-MODIFIER TO WS-OPP-DMG-THIS-TURN
+  3520             COMPUTE ELF-HP = ELF-HP - DMG-MODIFIER / 2
+  3530             DISPLAY ELF-RACE " has " ELF-HP " HP left"
+
+
+  3560             DISPLAY "And you counter-attack"
+  3570             COMPUTE DMG-MODIFIER =
+  3580             1 + ELF-ATTK-DMG * FUNCTION RANDOM
+  3590             DISPLAY ELF-RACE " attacks " OPP-RACE " for "
+  3600             DMG-MODIFIER " dammage"
+  3605             ADD DMG-MODIFIER TO WS-ELF-DMG-DEALT
+  3606             MOVE DMG-MODIFIER TO WS-ELF-DMG-THIS-TURN
+  3610             COMPUTE OPP-HP = OPP-HP - DMG-MODIFIER / 1.5
+  3620             DISPLAY OPP-RACE " has " OPP-HP " HP left"
+  3630             DISPLAY "----------------------------------"
+  3640         END-IF
+
+  3660         IF PLAYER-ACTION = 2
+  3670             DISPLAY " You choose to attack the enemy"
+
+  3690             COMPUTE DMG-MODIFIER =
+  3700             1 + OPP-ATTK-DMG * FUNCTION RANDOM
+  3710             DISPLAY OPP-RACE " attacks " ELF-RACE " for "
+  3720             DMG-MODIFIER " dammage"
+  3725             ADD DMG-MODIFIER TO WS-OPP-DMG-DEALT
+  3726             MOVE DMG-MODIFIER TO WS-OPP-DMG-THIS-TURN
+  3730             COMPUTE ELF-HP = ELF-HP - DMG-MODIFIER
+  3740             DISPLAY ELF-RACE " has " ELF-HP " HP left"
+
+
+  3770             COMPUTE DMG-MODIFIER =
+  3780             1 + ELF-ATTK-DMG * FUNCTION RANDOM
+  3790             DISPLAY ELF-RACE " attacks " OPP-RACE " for "
+  3800             DMG-MODIFIER " dammage"
+  3805             ADD DMG-MODIFIER TO WS-ELF-DMG-DEALT
+  3806             MOVE DMG-MODIFIER TO WS-ELF-DMG-THIS-TURN
+  3810             COMPUTE OPP-HP = OPP-HP - DMG-MODIFIER
+  3820             DISPLAY OPP-RACE " has " OPP-HP " HP left"
+  3830             DISPLAY "----------------------------------"
+  3840         END-IF
+  3850     END-IF
+
+  3870     PERFORM 4900-LOG-TURN THRU 4900-EXIT
+
+  3890     IF NOT LK-BATCH-MODE
+  3900         PERFORM 4950-WRITE-CHECKPOINT THRU 4950-EXIT
+  3910     END-IF
+
+  3930     DISPLAY "    "
+  3940     DISPLAY "    "
+  3950     DISPLAY "New Turn"
+  3960     DISPLAY "    "
+  3970     DISPLAY "    ".
+  3980 4000-EXIT.
+  3990     EXIT.
+
+  4010******************************************************************
+  4020* 2000-GET-PLAYER-ACTION - in interactive mode, prompt the
+  4030*                          player at the terminal; in batch
+  4040*                          mode, pull the next scripted action
+  4050*                          from the roster's strategy table.
+  4060******************************************************************
+  4070 2000-GET-PLAYER-ACTION.
+  4080     IF LK-BATCH-MODE
+  4090         PERFORM 2100-GET-BATCH-ACTION THRU 2100-EXIT
+  4100     ELSE
+  4110         PERFORM 2200-GET-INTERACTIVE-ACTION THRU 2200-EXIT
+  4120     END-IF.
+  4130 2000-EXIT.
+  4140     EXIT.
+
+  4160 2100-GET-BATCH-ACTION.
+  4170     ADD 1 TO WS-STRATEGY-IDX
+  4180     IF WS-STRATEGY-IDX > STRAT-ACTION-COUNT
+  4190         MOVE 2 TO PLAYER-ACTION
+  4200     ELSE
+  4210         MOVE STRAT-ACTION-TABLE (WS-STRATEGY-IDX)
+  4220             TO PLAYER-ACTION
+  4230     END-IF.
+  4240 2100-EXIT.
+  4250     EXIT.
+
+  4270******************************************************************
+  4280* 2200-GET-INTERACTIVE-ACTION - keep re-prompting the player
+  4290*                    until a valid menu choice is entered. Every
+  4300*                    rejected entry is written to EXCPLOG before
+  4310*                    the player is re-prompted.
+  4320******************************************************************
+  4330 2200-GET-INTERACTIVE-ACTION.
+  4340     MOVE ZERO TO PLAYER-ACTION
+  4350     PERFORM 2210-PROMPT-FOR-ACTION
+  4360         UNTIL PLAYER-ACTION >= 1 AND PLAYER-ACTION <= 3.
+  4370 2200-EXIT.
+  4380     EXIT.
+
+  4400 2210-PROMPT-FOR-ACTION.
+  4410     DISPLAY "please choose your action: "
+  4420         "1 Defense - 2 Attack - 3 Exit"
+  4430     ACCEPT PLAYER-ACTION
+  4440     IF PLAYER-ACTION < 1 OR > 3
+  4450         DISPLAY "Try again, choose 1 to Defend, 2 to Attack, "
+  4460             "3 to Exit"
+  4470         PERFORM 2900-LOG-EXCEPTION THRU 2900-EXIT
+  4480     END-IF.
+  4490 2210-EXIT.
+  4500     EXIT.
+
+  4520******************************************************************
+  4530* 2900-LOG-EXCEPTION - record a rejected PLAYER-ACTION entry to
+  4540*                       EXCPLOG for later review.
+  4550******************************************************************
+  4560 2900-LOG-EXCEPTION.
+  4570     MOVE WS-TURN-NO    TO EXCP-TURN-NO
+  4580     MOVE PLAYER-ACTION TO EXCP-BAD-VALUE
+  4590     WRITE EXCP-RECORD.
+  4600 2900-EXIT.
+  4610     EXIT.
+
+  4630******************************************************************
+  4640* 4900-LOG-TURN - append this turn's result to the combat log
+  4650*                 (CMBTLOG) for post-duel audit/replay.
+  4660******************************************************************
+  4670 4900-LOG-TURN.
+  4680     MOVE WS-TURN-NO    TO CL-TURN-NO
+  4690     MOVE PLAYER-ACTION TO CL-PLAYER-ACTION
+  4700     MOVE ENEMY-ACTION  TO CL-ENEMY-ACTION
+  4710     MOVE WS-ELF-DMG-THIS-TURN TO CL-ELF-DMG-MODIFIER
+  4711     MOVE WS-OPP-DMG-THIS-TURN TO CL-OPP-DMG-MODIFIER
+  4720     MOVE ELF-HP        TO CL-ELF-HP
+  4730     MOVE OPP-HP      TO CL-ENEMY-HP
+  4740     WRITE CMBTLOG-RECORD.
+  4750 4900-EXIT.
+  4760     EXIT.
+
+  4780******************************************************************
+  4790* 4950-WRITE-CHECKPOINT - rewrite DUELCHKP with the current turn
+  4800*                  number and both sides' HP, so an interrupted
+  4810*                  duel can be resumed instead of restarted.
+  4820******************************************************************
+  4830 4950-WRITE-CHECKPOINT.
+  4840     OPEN OUTPUT CHKP-FILE.
+  4850     MOVE WS-TURN-NO TO CHKP-TURN-NO
+  4860     MOVE ELF-HP TO CHKP-ELF-HP
+  4870     MOVE OPP-HP TO CHKP-OPP-HP
+  4880     MOVE ELF-RACE-CODE TO CHKP-ELF-RACE-CODE
+  4890     MOVE OPP-RACE-CODE TO CHKP-OPP-RACE-CODE
+  4895     MOVE WS-ELF-DMG-DEALT TO CHKP-ELF-DMG-DEALT
+  4896     MOVE WS-OPP-DMG-DEALT TO CHKP-OPP-DMG-DEALT
+  4900     WRITE CHKP-RECORD.
+  4910     CLOSE CHKP-FILE.
+  4920 4950-EXIT.
+  4930     EXIT.
+
+  4950******************************************************************
+  4960* 4960-CLEAR-CHECKPOINT - blank out DUELCHKP once a duel has
+  4970*                  resolved, so the next duel starts fresh.
+  4980******************************************************************
+  4990 4960-CLEAR-CHECKPOINT.
+  5000     OPEN OUTPUT CHKP-FILE.
+  5010     MOVE ZERO TO CHKP-TURN-NO
+  5020     MOVE ZERO TO CHKP-ELF-HP
+  5030     MOVE ZERO TO CHKP-OPP-HP
+  5040     MOVE ELF-RACE-CODE TO CHKP-ELF-RACE-CODE
+  5050     MOVE OPP-RACE-CODE TO CHKP-OPP-RACE-CODE
+  5055     MOVE ZERO TO CHKP-ELF-DMG-DEALT
+  5056     MOVE ZERO TO CHKP-OPP-DMG-DEALT
+  5060     WRITE CHKP-RECORD.
+  5070     CLOSE CHKP-FILE.
+  5080 4960-EXIT.
+  5090     EXIT.
+
+  5110******************************************************************
+  5120* 1000-INITIALIZE - open the combatant master and load the
+  5130*                   starting stats for both sides of the duel.
+  5135*                   WS-COUNTERS is reset here (not just at its
+  5136*                   VALUE ZERO clause) because FDBATCH CALLs this
+  5137*                   program once per roster entry without a
+  5138*                   CANCEL, and COBOL does not re-initialize a
+  5139*                   subprogram's WORKING-STORAGE between CALLs
+  5140*                   within the same run unit. The checkpoint
+  5141*                   check also has to happen before CMBTLOG/
+  5142*                   EXCPLOG are opened, so a resumed duel can
+  5143*                   EXTEND its own log instead of an OUTPUT open
+  5144*                   truncating the pre-interruption turn history.
+  5145******************************************************************
+  5150 1000-INITIALIZE.
+  5160     IF NOT LK-BATCH-MODE
+  5170         SET LK-INTERACTIVE-MODE TO TRUE
+  5180     END-IF
+
+  5181     INITIALIZE WS-COUNTERS.
+
+  5195     PERFORM 1050-LOAD-RANDOM-SEED THRU 1050-EXIT.
+  5196     PERFORM 1080-GET-PLAYER-ID THRU 1080-EXIT.
+
+  5197     IF NOT LK-BATCH-MODE
+  5198         PERFORM 1100-CHECK-FOR-CHECKPOINT THRU 1100-EXIT
+  5199     END-IF
+
+  5200     OPEN INPUT CMBT-MASTER-FILE.
+  5210     IF NOT WS-CMBT-OK
+  5220         DISPLAY "FANTASY-DUEL: UNABLE TO OPEN CMBTMST, STATUS = "
+  5230             WS-CMBT-STATUS
+  5240         STOP RUN
+  5250     END-IF
+
+  5260     IF WS-RESUMING
+  5261         OPEN EXTEND CMBT-LOG-FILE
+  5262     ELSE
+  5263         OPEN OUTPUT CMBT-LOG-FILE
+  5264     END-IF
+  5280     IF NOT WS-LOG-OK
+  5290         DISPLAY "FANTASY-DUEL: UNABLE TO OPEN CMBTLOG, STATUS = "
+  5300             WS-LOG-STATUS
+  5310         STOP RUN
+  5320     END-IF
+
+  5330     IF WS-RESUMING
+  5331         OPEN EXTEND EXCP-FILE
+  5332     ELSE
+  5333         OPEN OUTPUT EXCP-FILE
+  5334     END-IF
+  5350     IF NOT WS-EXCP-OK
+  5360         DISPLAY "FANTASY-DUEL: UNABLE TO OPEN EXCPLOG, STATUS = "
+  5370             WS-EXCP-STATUS
+  5380         STOP RUN
+  5390     END-IF
+
+  5410     OPEN INPUT EQUIP-FILE.
+  5420     IF NOT WS-EQUIP-OK
+  5430         DISPLAY "FANTASY-DUEL: UNABLE TO OPEN EQUIPMST, STATUS "
+  5440             WS-EQUIP-STATUS
+  5450         STOP RUN
+  5460     END-IF
+
+  5480     MOVE ELF-RACE-CODE TO CMBT-RACE-CODE
+  5490     READ CMBT-MASTER-FILE
+  5500         INVALID KEY
+  5510             DISPLAY "FANTASY-DUEL: COMBATANT " ELF-RACE-CODE
+  5520                 " NOT FOUND IN CMBTMST"
+  5530             PERFORM 9000-TERMINATE THRU 9000-EXIT
+  5540             STOP RUN
+  5550     END-READ
+  5560     MOVE CMBT-RACE-NAME TO ELF-RACE
+  5570     MOVE CMBT-BASE-HP TO ELF-HP
+  5580     MOVE CMBT-BASE-DMG TO ELF-ATTK-DMG
+  5590     MOVE CMBT-WEAPON-CODE TO WS-LOOKUP-WEAPON-CODE
+  5600     PERFORM 1210-LOAD-WEAPON-BONUS THRU 1210-EXIT
+  5610     ADD WS-LOOKUP-DMG-BONUS TO ELF-ATTK-DMG
+
+  5670     IF WS-RESUMING
+  5680         MOVE CHKP-OPP-RACE-CODE TO CMBT-RACE-CODE
+  5690     ELSE
+  5700         PERFORM 1300-BUILD-MONSTER-TABLE THRU 1300-EXIT
+  5710         PERFORM 1350-SELECT-RANDOM-OPPONENT THRU 1350-EXIT
+  5720     END-IF
+
+  5740     READ CMBT-MASTER-FILE
+  5750         INVALID KEY
+  5760             DISPLAY "FANTASY-DUEL: OPPONENT " CMBT-RACE-CODE
+  5770                 " NOT FOUND IN CMBTMST"
+  5780             PERFORM 9000-TERMINATE THRU 9000-EXIT
+  5790             STOP RUN
+  5800     END-READ
+  5810     MOVE CMBT-RACE-CODE TO OPP-RACE-CODE
+  5820     MOVE CMBT-RACE-NAME TO OPP-RACE
+  5830     MOVE CMBT-BASE-HP TO OPP-HP
+  5840     MOVE CMBT-BASE-DMG TO OPP-ATTK-DMG
+  5850     MOVE CMBT-FLAVOR-TEXT TO OPP-FLAVOR-TEXT
+  5860     MOVE CMBT-WEAPON-CODE TO WS-LOOKUP-WEAPON-CODE
+  5870     PERFORM 1210-LOAD-WEAPON-BONUS THRU 1210-EXIT
+  5880     ADD WS-LOOKUP-DMG-BONUS TO OPP-ATTK-DMG
+
+  5900     IF WS-RESUMING
+  5910         MOVE CHKP-TURN-NO TO WS-TURN-NO
+  5920         MOVE CHKP-ELF-HP TO ELF-HP
+  5930         MOVE CHKP-OPP-HP TO OPP-HP
+  5935         MOVE CHKP-ELF-DMG-DEALT TO WS-ELF-DMG-DEALT
+  5936         MOVE CHKP-OPP-DMG-DEALT TO WS-OPP-DMG-DEALT
+  5940         DISPLAY "RESUMING DUEL AT TURN " WS-TURN-NO
+  5950     END-IF.
+  5960 1000-EXIT.
+  5970     EXIT.
+
+  5981******************************************************************
+  5982* 1050-LOAD-RANDOM-SEED - if RNDSEED carries a non-zero value,
+  5983*                  reinitialize FUNCTION RANDOM with it so this
+  5984*                  duel's ENEMY-ACTION/DMG-MODIFIER rolls follow a
+  5985*                  reproducible sequence. Missing file or a zero
+  5986*                  seed leaves FUNCTION RANDOM unseeded, same as
+  5987*                  before this control file existed. Interactive
+  5988*                  only - a batch tournament CALLs FANTASY-DUEL once
+  5989*                  per roster entry, and reseeding on every one of
+  5990*                  those calls would replay the identical sequence
+  5991*                  of rolls for every duel in the tournament instead
+  5992*                  of letting one disputed duel be replayed on its
+  5993*                  own.
+  5994******************************************************************
+  5995 1050-LOAD-RANDOM-SEED.
+  5996     IF LK-BATCH-MODE
+  5997         GO TO 1050-EXIT
+  5998     END-IF.
+  5999
+  6000     OPEN INPUT RSEED-FILE.
+  6001     IF NOT WS-RSEED-OK
+  6002         GO TO 1050-EXIT
+  6003     END-IF
+
+  6004     READ RSEED-FILE
+  6005         AT END
+  6006             CLOSE RSEED-FILE
+  6007             GO TO 1050-EXIT
+  6008     END-READ
+  6009     CLOSE RSEED-FILE
+
+  6010     IF RSEED-VALUE NOT = ZERO
+  6011         COMPUTE WS-RANDOM-SEED-DISCARD =
+  6012             FUNCTION RANDOM (RSEED-VALUE)
+  6013     END-IF.
+  6014 1050-EXIT.
+  6015     EXIT.
+
+  6016*****************************************************************
+  6017* 1080-GET-PLAYER-ID - identify who is dueling so 9500-UPDATE-
+  6018*                  LEADERBOARD can post the win/loss/damage totals
+  6019*                  against the right record. Batch mode already
+  6020*                  carries a player id on the roster entry; the
+  6021*                  interactive player is simply asked for one.
+  6022*****************************************************************
+  6023 1080-GET-PLAYER-ID.
+  6024     IF LK-BATCH-MODE
+  6025         MOVE STRAT-PLAYER-ID TO WS-PLAYER-ID
+  6026     ELSE
+  6027         DISPLAY "ENTER YOUR PLAYER ID (8 CHARACTERS): "
+  6028         ACCEPT WS-PLAYER-ID
+  6029     END-IF.
+  6030 1080-EXIT.
+  6031     EXIT.
+
+  6032******************************************************************
+  6033* 1100-CHECK-FOR-CHECKPOINT - look for a checkpoint left behind by
+  6034*                  an interrupted duel for this Elf, and offer to
+  6035*                  resume it. The opponent faced on resume is
+  6036*                  whatever CHKP-OPP-RACE-CODE names, not a fresh
+  6037*                  random pick - 1000-INITIALIZE re-reads that
+  6038*                  combatant once this paragraph sets WS-RESUMING.
+  6039******************************************************************
+  6070 1100-CHECK-FOR-CHECKPOINT.
+  6080     OPEN INPUT CHKP-FILE.
+  6090     IF NOT WS-CHKP-OK
+  6100         GO TO 1100-EXIT
+  6110     END-IF
+
+  6130     READ CHKP-FILE
+  6140         AT END
+  6150             CLOSE CHKP-FILE
+  6160             GO TO 1100-EXIT
+  6170     END-READ
+  6180     CLOSE CHKP-FILE
+
+  6200     IF CHKP-TURN-NO = ZERO
+  6210         GO TO 1100-EXIT
+  6220     END-IF
+
+  6240     IF CHKP-ELF-RACE-CODE NOT = ELF-RACE-CODE
+  6250         GO TO 1100-EXIT
+  6260     END-IF
+
+  6280     DISPLAY "AN IN-PROGRESS DUEL CHECKPOINT WAS FOUND AT TURN "
+  6290         CHKP-TURN-NO
+  6300     DISPLAY "RESUME THIS DUEL? (Y/N) "
+  6310     ACCEPT WS-RESUME-ANSWER
+  6320     IF WS-RESUME-ANSWER = "Y" OR WS-RESUME-ANSWER = "y"
+  6330         SET WS-RESUMING TO TRUE
+  6340     END-IF.
+  6350 1100-EXIT.
+  6360     EXIT.
+
+  6380******************************************************************
+  6390* 1300-BUILD-MONSTER-TABLE - scan CMBTMST for every monster-type
+  6400*                  record (CMBT-IS-MONSTER) and collect its race
+  6410*                  code into WS-MONSTER-CODES, so 1350 has a pool
+  6420*                  to pick a random opponent from. The playable
+  6430*                  Elf record is skipped.
+  6440******************************************************************
+  6450 1300-BUILD-MONSTER-TABLE.
+  6460     MOVE ZERO TO WS-MONSTER-COUNT
+  6470     MOVE "N" TO WS-CMBT-EOF-SW
+  6480     MOVE LOW-VALUES TO CMBT-RACE-CODE
+  6490     START CMBT-MASTER-FILE KEY IS NOT LESS THAN CMBT-RACE-CODE
+  6500         INVALID KEY
+  6510             SET WS-END-OF-CMBT-SCAN TO TRUE
+  6520     END-START
+
+  6540     PERFORM 1310-READ-NEXT-COMBATANT THRU 1310-EXIT
+  6550         UNTIL WS-END-OF-CMBT-SCAN.
+
+  6555     IF WS-MONSTER-COUNT = 0
+  6556         DISPLAY "FANTASY-DUEL: NO CMBT-IS-MONSTER RECORDS FOUND "
+  6557             "IN CMBTMST - NO OPPONENT TO SELECT"
+  6558         STOP RUN
+  6559     END-IF.
+  6560 1300-EXIT.
+  6570     EXIT.
+
+  6590 1310-READ-NEXT-COMBATANT.
+  6600     READ CMBT-MASTER-FILE NEXT RECORD
+  6610         AT END
+  6620             SET WS-END-OF-CMBT-SCAN TO TRUE
+  6630             GO TO 1310-EXIT
+  6640     END-READ
+
+  6660     IF CMBT-IS-MONSTER
+  6670         ADD 1 TO WS-MONSTER-COUNT
+  6680        MOVE CMBT-RACE-CODE
+  6690            TO WS-MONSTER-CODES (WS-MONSTER-COUNT)
+  6700     END-IF.
+  6710 1310-EXIT.
+  6720     EXIT.
+
+  6740******************************************************************
+  6750* 1350-SELECT-RANDOM-OPPONENT - pick one race code out of the
+  6760*                  monster table built by 1300, at random, and
+  6770*                  leave it in CMBT-RACE-CODE ready for the random
+  6780*                  READ that follows in 1000-INITIALIZE.
+  6790******************************************************************
+  6800 1350-SELECT-RANDOM-OPPONENT.
+  6810     COMPUTE WS-MONSTER-IDX =
+  6820         1 + (FUNCTION RANDOM * WS-MONSTER-COUNT)
+  6830     IF WS-MONSTER-IDX > WS-MONSTER-COUNT
+  6840         MOVE WS-MONSTER-COUNT TO WS-MONSTER-IDX
+  6850     END-IF
+  6860     MOVE WS-MONSTER-CODES (WS-MONSTER-IDX) TO CMBT-RACE-CODE.
+  6870 1350-EXIT.
+  6880     EXIT.
+
+  6900******************************************************************
+  6910* 1210-LOAD-WEAPON-BONUS - look up WS-LOOKUP-WEAPON-CODE in the
+  6920*                  equipment master and return its damage bonus
+  6930*                  in WS-LOOKUP-DMG-BONUS (zero if the weapon
+  6940*                  code is blank or not on file).
+  6950******************************************************************
+  6960 1210-LOAD-WEAPON-BONUS.
+  6970     MOVE ZERO TO WS-LOOKUP-DMG-BONUS
+  6980     MOVE WS-LOOKUP-WEAPON-CODE TO EQUIP-WEAPON-CODE
+  6990     READ EQUIP-FILE
+  7000         INVALID KEY
+  7010             GO TO 1210-EXIT
+  7020     END-READ
+  7030     MOVE EQUIP-DMG-BONUS TO WS-LOOKUP-DMG-BONUS.
+  7040 1210-EXIT.
+  7050     EXIT.
+
+  7070******************************************************************
+  7080* 9000-TERMINATE - close down whatever files are open, and print
+  7090*                  the end-of-duel report before CMBTLOG is gone.
+  7095******************************************************************
+  7100 9000-TERMINATE.
+  7101     CLOSE CMBT-LOG-FILE.
+  7102     PERFORM 4970-PRINT-SUMMARY-REPORT THRU 4970-EXIT.
+  7110     CLOSE CMBT-MASTER-FILE.
+  7130     CLOSE EXCP-FILE.
+  7140     CLOSE EQUIP-FILE.
+  7150 9000-EXIT.
+  7160     EXIT.
+
+  7161******************************************************************
+  7162* 9500-UPDATE-LEADERBOARD - post this duel's outcome to LDRBRD,
+  7163*                  keyed by WS-PLAYER-ID: bump LBRD-WINS or
+  7164*                  LBRD-LOSSES depending on DR-WINNER-CODE and add
+  7165*                  this duel's WS-ELF-DMG-DEALT to the running
+  7166*                  LBRD-TOTAL-DMG. A player id never seen before
+  7167*                  gets a fresh zero record on the way in.
+  7168******************************************************************
+  7169 9500-UPDATE-LEADERBOARD.
+  7170     OPEN I-O LBRD-FILE.
+  7171     IF NOT WS-LBRD-OK
+  7172         DISPLAY "FANTASY-DUEL: UNABLE TO OPEN LDRBRD, STATUS = "
+  7173             WS-LBRD-STATUS
+  7174         GO TO 9500-EXIT
+  7175     END-IF.
+
+  7176     MOVE "N" TO WS-NEW-PLAYER-SW.
+  7177     MOVE WS-PLAYER-ID TO LBRD-PLAYER-ID.
+  7178     READ LBRD-FILE
+  7179         INVALID KEY
+  7180             SET WS-NEW-PLAYER TO TRUE
+  7181             MOVE WS-PLAYER-ID TO LBRD-PLAYER-ID
+  7182             MOVE ZERO TO LBRD-WINS
+  7183             MOVE ZERO TO LBRD-LOSSES
+  7184             MOVE ZERO TO LBRD-TOTAL-DMG
+  7185     END-READ.
+
+  7186     IF DR-ELF-WON
+  7187         ADD 1 TO LBRD-WINS
+  7188     ELSE
+  7189         IF DR-OPPONENT-WON ADD 1 TO LBRD-LOSSES END-IF
+  7190     END-IF.
+  7191     ADD WS-ELF-DMG-DEALT TO LBRD-TOTAL-DMG.
+
+  7192     IF WS-NEW-PLAYER
+  7193         WRITE LBRD-RECORD
+  7194     ELSE
+  7195         REWRITE LBRD-RECORD
+  7196     END-IF.
+
+  7197     CLOSE LBRD-FILE.
+  7198 9500-EXIT.
+  7199     EXIT.
+
+  7200******************************************************************
+  7201* 4970-PRINT-SUMMARY-REPORT - write the end-of-duel report
+  7202*                  (DUELRPT): a header block with combatants,
+  7203*                  winner, turns fought, damage dealt by each
+  7204*                  side and final HP, followed by a turn-by-turn
+  7205*                  recap re-read from the just-closed CMBTLOG.
+  7206******************************************************************
+  7207 4970-PRINT-SUMMARY-REPORT.
+  7208     OPEN OUTPUT DUEL-RPT-FILE.
+  7209     IF NOT WS-RPT-OK
+  7210         DISPLAY "FANTASY-DUEL: UNABLE TO OPEN DUELRPT, STATUS = "
+  7211             WS-RPT-STATUS
+  7212         GO TO 4970-EXIT
+  7213     END-IF
+
+  7214     PERFORM 4971-WRITE-HEADER-LINES THRU 4971-EXIT.
+
+  7215     MOVE "N" TO WS-RECAP-EOF-SW
+  7216     OPEN INPUT CMBT-LOG-FILE
+  7217     IF NOT WS-LOG-OK
+  7218         CLOSE DUEL-RPT-FILE
+  7219         GO TO 4970-EXIT
+  7220     END-IF
+
+  7221     WRITE DUELRPT-LINE FROM WS-RPT-RECAP-TITLE-LINE
+  7222     WRITE DUELRPT-LINE FROM WS-RPT-RECAP-COLHDR-LINE
+
+  7223     PERFORM 4975-WRITE-RECAP-LINE THRU 4975-EXIT
+  7224         UNTIL WS-END-OF-RECAP
+
+  7225     CLOSE CMBT-LOG-FILE.
+  7226     CLOSE DUEL-RPT-FILE.
+  7227 4970-EXIT.
+  7228     EXIT.
+
+  7229******************************************************************
+  7230* 4971-WRITE-HEADER-LINES - the title/combatants/winner/turns/
+  7231*                  damage/final-HP block at the top of DUELRPT.
+  7232******************************************************************
+  7233 4971-WRITE-HEADER-LINES.
+  7234     WRITE DUELRPT-LINE FROM WS-RPT-TITLE-LINE
+
+  7235     MOVE ELF-RACE TO RL-ELF-RACE
+  7236     MOVE OPP-RACE TO RL-OPP-RACE
+  7237     WRITE DUELRPT-LINE FROM WS-RPT-COMBATANTS-LINE
+
+  7238     IF DR-ELF-WON
+  7239         MOVE "ELF" TO RL-WINNER
+  7240     ELSE
+  7241         IF DR-OPPONENT-WON
+  7242             MOVE "OPPONENT" TO RL-WINNER
+  7243         ELSE
+  7244             MOVE "ABANDONED" TO RL-WINNER
+  7245         END-IF
+  7246     END-IF
+  7247     WRITE DUELRPT-LINE FROM WS-RPT-WINNER-LINE
+
+  7248     MOVE WS-TURN-NO TO RL-TURNS
+  7249     WRITE DUELRPT-LINE FROM WS-RPT-TURNS-LINE
+
+  7250     MOVE WS-ELF-DMG-DEALT TO RL-ELF-DMG
+  7251     MOVE WS-OPP-DMG-DEALT TO RL-OPP-DMG
+  7252     WRITE DUELRPT-LINE FROM WS-RPT-DAMAGE-LINE
+
+  7253     MOVE ELF-RACE TO RL-ELF-RACE-2
+  7254     MOVE ELF-HP TO RL-ELF-FINAL-HP
+  7255     MOVE OPP-RACE TO RL-OPP-RACE-2
+  7256     MOVE OPP-HP TO RL-OPP-FINAL-HP
+  7257     WRITE DUELRPT-LINE FROM WS-RPT-FINAL-HP-LINE.
+  7258 4971-EXIT.
+  7259     EXIT.
+
+  7260******************************************************************
+  7261* 4975-WRITE-RECAP-LINE - read the next CMBTLOG record and append
+  7262*                  its turn to the DUELRPT recap.
+  7263******************************************************************
+  7264 4975-WRITE-RECAP-LINE.
+  7265     READ CMBT-LOG-FILE
+  7266         AT END
+  7267             SET WS-END-OF-RECAP TO TRUE
+  7268             GO TO 4975-EXIT
+  7269     END-READ
+
+  7270     MOVE CL-TURN-NO       TO RL-TURN
+  7271     MOVE CL-PLAYER-ACTION TO RL-PLAYER-ACT
+  7272     MOVE CL-ENEMY-ACTION  TO RL-ENEMY-ACT
+  7273     MOVE CL-ELF-DMG-MODIFIER TO RL-TURN-ELF-DMG
+  7274     MOVE CL-OPP-DMG-MODIFIER TO RL-TURN-OPP-DMG
+  7275     MOVE CL-ELF-HP        TO RL-ELF-HP
+  7276     MOVE CL-ENEMY-HP      TO RL-OPP-HP
+  7277     WRITE DUELRPT-LINE FROM WS-RPT-RECAP-LINE.
+  7280 4975-EXIT.
+  7290     EXIT.
+
+  7300 END PROGRAM FANTASY-DUEL.
