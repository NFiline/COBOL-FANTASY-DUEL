@@ -0,0 +1,63 @@
+//FDSETUP  JOB (ACCTNO),'FANTASY DUEL SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time/occasional master file build.  Run this whenever     *
+//* CMBTSEED has been edited to rebalance a combatant or add a    *
+//* new race - no recompile of FANTASY-DUEL is needed.            *
+//*--------------------------------------------------------------*
+//DEFCMBT  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(FDUEL.PROD.CMBTMST)     -
+         INDEXED                               -
+         KEYS(2 0)                             -
+         RECORDSIZE(60 60)                     -
+         RECORDS(200 50)                       -
+         SPEED                                 -
+         )
+/*
+//CMBTLOAD EXEC PGM=CMBTLOAD
+//STEPLIB  DD   DSN=FDUEL.PROD.LOADLIB,DISP=SHR
+//CMBTSEED DD   DSN=FDUEL.PROD.CMBTSEED,DISP=SHR
+//CMBTMST  DD   DSN=FDUEL.PROD.CMBTMST,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Run whenever EQSEED has been edited to rebalance a weapon     *
+//* or add a new one.                                             *
+//*--------------------------------------------------------------*
+//DEFEQUIP EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(FDUEL.PROD.EQUIPMST)    -
+         INDEXED                               -
+         KEYS(2 0)                             -
+         RECORDSIZE(19 19)                     -
+         RECORDS(200 50)                       -
+         SPEED                                 -
+         )
+/*
+//EQUPLOAD EXEC PGM=EQUPLOAD
+//STEPLIB  DD   DSN=FDUEL.PROD.LOADLIB,DISP=SHR
+//EQSEED   DD   DSN=FDUEL.PROD.EQSEED,DISP=SHR
+//EQUIPMST DD   DSN=FDUEL.PROD.EQUIPMST,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Run once, the first time this system is installed, to create *
+//* an empty leaderboard.  Every player record is created on that*
+//* player's first duel - there is no seed data to reload here.  *
+//*--------------------------------------------------------------*
+//DEFLDRBD EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(FDUEL.PROD.LDRBRD)      -
+         INDEXED                               -
+         KEYS(8 0)                             -
+         RECORDSIZE(25 25)                     -
+         RECORDS(500 100)                      -
+         SPEED                                 -
+         )
+/*
+//LBRDINIT EXEC PGM=LBRDINIT
+//STEPLIB  DD   DSN=FDUEL.PROD.LOADLIB,DISP=SHR
+//LDRBRD   DD   DSN=FDUEL.PROD.LDRBRD,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
