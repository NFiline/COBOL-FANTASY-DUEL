@@ -0,0 +1,16 @@
+//LBRDRPT  JOB (ACCTNO),'FANTASY DUEL RANKING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Leaderboard ranking report - run whenever an updated break-   *
+//* room posting is wanted. Sorts LDRBRD by wins (most first)     *
+//* into LBRDRANK.                                                *
+//*--------------------------------------------------------------*
+//LBRDRPT  EXEC PGM=LBRDRPT
+//STEPLIB  DD   DSN=FDUEL.PROD.LOADLIB,DISP=SHR
+//LDRBRD   DD   DSN=FDUEL.PROD.LDRBRD,DISP=SHR
+//LBRDSORT DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//LBRDRANK DD   DSN=FDUEL.PROD.LBRDRANK,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
