@@ -0,0 +1,34 @@
+//FDBATCH  JOB (ACCTNO),'FANTASY DUEL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,TIME=10
+//*--------------------------------------------------------------*
+//* Unattended overnight tournament run.                         *
+//* Reads ROSTER (scripted strategy codes, one duel per record), *
+//* drives FANTASY-DUEL for each entry with no operator present, *
+//* and leaves a win/loss summary report in SUMRPT for the       *
+//* morning shift.                                               *
+//*--------------------------------------------------------------*
+//FDBATCH  EXEC PGM=FDBATCH
+//STEPLIB  DD   DSN=FDUEL.PROD.LOADLIB,DISP=SHR
+//CMBTMST  DD   DSN=FDUEL.PROD.CMBTMST,DISP=SHR
+//EQUIPMST DD   DSN=FDUEL.PROD.EQUIPMST,DISP=SHR
+//CMBTLOG  DD   DSN=FDUEL.PROD.CMBTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCPLOG  DD   DSN=FDUEL.PROD.EXCPLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//DUELRPT  DD   DSN=FDUEL.PROD.DUELRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//RNDSEED  DD   DSN=FDUEL.PROD.RNDSEED,DISP=SHR
+//LDRBRD   DD   DSN=FDUEL.PROD.LDRBRD,DISP=SHR
+//ROSTER   DD   DSN=FDUEL.PROD.ROSTER,DISP=SHR
+//SUMRPT   DD   DSN=FDUEL.PROD.SUMRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
