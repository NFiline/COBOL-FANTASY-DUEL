@@ -0,0 +1,33 @@
+//FDPLAY   JOB (ACCTNO),'FANTASY DUEL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Interactive single-duel run.  Drives FANTASY-DUEL through the *
+//* FDPLAY entry point so a human at a terminal can play one duel,*
+//* with ACCEPT prompts for player action and (on a prior         *
+//* interruption) resume.  See jcl/FDBATCH.jcl for the unattended *
+//* tournament equivalent.                                        *
+//*--------------------------------------------------------------*
+//FDPLAY   EXEC PGM=FDPLAY
+//STEPLIB  DD   DSN=FDUEL.PROD.LOADLIB,DISP=SHR
+//CMBTMST  DD   DSN=FDUEL.PROD.CMBTMST,DISP=SHR
+//EQUIPMST DD   DSN=FDUEL.PROD.EQUIPMST,DISP=SHR
+//CMBTLOG  DD   DSN=FDUEL.PROD.CMBTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCPLOG  DD   DSN=FDUEL.PROD.EXCPLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//DUELRPT  DD   DSN=FDUEL.PROD.DUELRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//DUELCHKP DD   DSN=FDUEL.PROD.DUELCHKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//RNDSEED  DD   DSN=FDUEL.PROD.RNDSEED,DISP=SHR
+//LDRBRD   DD   DSN=FDUEL.PROD.LDRBRD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
