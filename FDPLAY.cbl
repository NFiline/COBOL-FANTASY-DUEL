@@ -0,0 +1,41 @@
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Installation: Fantasy Duel Games
+  1030* Date-Written: 08 Aout 2026
+  1040* Purpose: Interactive entry point - CALLs FANTASY-DUEL in
+  1050*          interactive mode so a human at a terminal can play a
+  1060*          single duel. FANTASY-DUEL itself now takes a
+  1070*          LINKAGE SECTION USING clause (added so FDBATCH could
+  1080*          drive it in batch mode), and a PROCEDURE DIVISION
+  1090*          USING clause cannot be compiled as a standalone
+  1100*          executable, so this small driver is what gets built
+  1110*          with cobc -x and run from JCL/the command line for
+  1120*          interactive play - FDBATCH is the equivalent driver
+  1130*          for unattended tournament play.
+  1140* Tectonics: cobc -x FDPLAY.cbl Fantasy-Duel.cbl -I copybooks
+  1150*
+  1160* Modification History
+  1170*   08 Aout 2026  NF  Initial version.
+  1180******************************************************************
+  1190 IDENTIFICATION DIVISION.
+  1200 PROGRAM-ID. FDPLAY.
+  1210 AUTHOR. NICOLAS FILINE.
+  1220 INSTALLATION. FANTASY DUEL GAMES.
+  1230 DATE-WRITTEN. 08 AOUT 2026.
+  1240 DATE-COMPILED.
+
+  1250 DATA DIVISION.
+  1260 WORKING-STORAGE SECTION.
+  1270 01  WS-RUN-MODE                 PIC X(01) VALUE "I".
+
+  1280     COPY STRATREC.
+
+  1290     COPY RESREC.
+
+  1300 PROCEDURE DIVISION.
+  1310 0000-MAIN-PROCEDURE.
+  1320     CALL "FANTASY-DUEL" USING WS-RUN-MODE STRAT-RECORD
+  1330         DUEL-RESULT
+  1340     END-CALL.
+  1350 9000-EXIT.
+  1360     STOP RUN.
