@@ -0,0 +1,173 @@
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Installation: Fantasy Duel Games
+  1030* Date-Written: 09 Aout 2026
+  1040* Purpose: Ranking report off the leaderboard file (LDRBRD),
+  1050*          sorted by wins (most first) so it can be posted in
+  1060*          the break room. Ties are broken by player id so the
+  1070*          report order is stable run to run.
+  1080* Tectonics: cobc -x LBRDRPT.cbl -I copybooks
+  1090*
+  1100* Modification History
+  1110*   09 Aout 2026  NF  Initial version - ranking report off the
+  1120*                     leaderboard file.
+  1130******************************************************************
+  1140 IDENTIFICATION DIVISION.
+  1150 PROGRAM-ID. LBRDRPT.
+  1160 AUTHOR. NICOLAS FILINE.
+  1170 INSTALLATION. FANTASY DUEL GAMES.
+  1180 DATE-WRITTEN. 09 AOUT 2026.
+  1190 DATE-COMPILED.
+  1200
+  1210 ENVIRONMENT DIVISION.
+  1220 INPUT-OUTPUT SECTION.
+  1230 FILE-CONTROL.
+  1240     SELECT LBRD-FILE ASSIGN TO "LDRBRD"
+  1250         ORGANIZATION IS INDEXED
+  1260         ACCESS MODE IS SEQUENTIAL
+  1270         RECORD KEY IS LBRD-PLAYER-ID
+  1280         FILE STATUS IS WS-LBRD-STATUS.
+  1290
+  1300     SELECT RANK-SORT-FILE ASSIGN TO "LBRDSORT".
+  1310
+  1320     SELECT RANK-RPT-FILE ASSIGN TO "LBRDRANK"
+  1330         ORGANIZATION IS LINE SEQUENTIAL
+  1340         FILE STATUS IS WS-RANK-STATUS.
+  1350
+  1360 DATA DIVISION.
+  1370 FILE SECTION.
+  1380 FD  LBRD-FILE.
+  1390     COPY LBRDREC.
+  1400
+  1410 SD  RANK-SORT-FILE.
+  1420 01  RANK-SORT-RECORD.
+  1430     05  RS-WINS                 PIC 9(05).
+  1440     05  RS-PLAYER-ID            PIC X(08).
+  1450     05  RS-LOSSES               PIC 9(05).
+  1460     05  RS-TOTAL-DMG            PIC 9(07).
+  1470
+  1480 FD  RANK-RPT-FILE.
+  1490 01  RANK-RPT-LINE               PIC X(80).
+  1500
+  1510 WORKING-STORAGE SECTION.
+  1520 01  WS-FILE-STATUSES.
+  1530     05  WS-LBRD-STATUS          PIC X(02) VALUE SPACES.
+  1540         88  WS-LBRD-OK          VALUE "00".
+  1550     05  WS-RANK-STATUS          PIC X(02) VALUE SPACES.
+  1560         88  WS-RANK-OK          VALUE "00".
+  1570
+  1580 01  WS-SWITCHES.
+  1590     05  WS-EOF-SW               PIC X(01) VALUE "N".
+  1600         88  WS-END-OF-LBRD      VALUE "Y".
+  1610
+  1620 01  WS-COUNTERS.
+  1630     05  WS-RANK-NO              PIC 9(05) VALUE ZERO.
+  1640
+  1650 01  WS-HEADING-1.
+  1660     05  FILLER                  PIC X(20)
+  1670         VALUE "FANTASY DUEL - LEADE".
+  1680     05  FILLER                  PIC X(20)
+  1690         VALUE "RBOARD RANKING REPOR".
+  1700     05  FILLER                  PIC X(01) VALUE "T".
+  1710
+  1720 01  WS-HEADING-2.
+  1730     05  FILLER                  PIC X(08) VALUE "RANK  ".
+  1740     05  FILLER                  PIC X(10) VALUE "PLAYER ID ".
+  1750     05  FILLER                  PIC X(08) VALUE "WINS  ".
+  1760     05  FILLER                  PIC X(08) VALUE "LOSSES".
+  1770     05  FILLER                  PIC X(12) VALUE "  TOTAL DMG".
+  1780
+  1790 01  WS-DETAIL-LINE.
+  1800     05  DL-RANK-NO              PIC ZZZZ9.
+  1810     05  FILLER                  PIC X(03) VALUE SPACES.
+  1820     05  DL-PLAYER-ID            PIC X(08).
+  1830     05  FILLER                  PIC X(03) VALUE SPACES.
+  1840     05  DL-WINS                 PIC ZZZZ9.
+  1850     05  FILLER                  PIC X(03) VALUE SPACES.
+  1860     05  DL-LOSSES               PIC ZZZZ9.
+  1870     05  FILLER                  PIC X(03) VALUE SPACES.
+  1880     05  DL-TOTAL-DMG            PIC ZZZZZZ9.
+  1890
+  1900 PROCEDURE DIVISION.
+  1910 0000-MAIN-PROCEDURE.
+  1920     SORT RANK-SORT-FILE
+  1930         ON DESCENDING KEY RS-WINS
+  1940         ON ASCENDING KEY RS-PLAYER-ID
+  1950         INPUT PROCEDURE IS 2000-RELEASE-LEADERBOARD
+  1960         OUTPUT PROCEDURE IS 8000-WRITE-RANKING.
+  1970     STOP RUN.
+  1980
+  1990******************************************************************
+  2000* 2000-RELEASE-LEADERBOARD - hand every LDRBRD record to the sort
+  2010*                  as an INPUT PROCEDURE, keyed for a wins-first
+  2020*                  ranking.
+  2030******************************************************************
+  2040 2000-RELEASE-LEADERBOARD.
+  2050     OPEN INPUT LBRD-FILE.
+  2060     IF NOT WS-LBRD-OK
+  2070         DISPLAY "LBRDRPT: UNABLE TO OPEN LDRBRD, STATUS = "
+  2080             WS-LBRD-STATUS
+  2090         STOP RUN
+  2100     END-IF.
+  2110
+  2120     PERFORM 2100-RELEASE-ONE-RECORD THRU 2100-EXIT
+  2130         UNTIL WS-END-OF-LBRD.
+  2140     CLOSE LBRD-FILE.
+  2150 2000-EXIT.
+  2160     EXIT.
+  2170
+  2180 2100-RELEASE-ONE-RECORD.
+  2190     READ LBRD-FILE
+  2200         AT END
+  2210             SET WS-END-OF-LBRD TO TRUE
+  2220             GO TO 2100-EXIT
+  2230     END-READ
+  2240
+  2250     MOVE LBRD-WINS      TO RS-WINS
+  2260     MOVE LBRD-PLAYER-ID TO RS-PLAYER-ID
+  2270     MOVE LBRD-LOSSES    TO RS-LOSSES
+  2280     MOVE LBRD-TOTAL-DMG TO RS-TOTAL-DMG
+  2290     RELEASE RANK-SORT-RECORD.
+  2300 2100-EXIT.
+  2310     EXIT.
+  2320
+  2330******************************************************************
+  2340* 8000-WRITE-RANKING - as an OUTPUT PROCEDURE, RETURN the sorted
+  2350*                  records in rank order and write LBRDRANK.
+  2360******************************************************************
+  2370 8000-WRITE-RANKING.
+  2380     OPEN OUTPUT RANK-RPT-FILE.
+  2390     IF NOT WS-RANK-OK
+  2400         DISPLAY "LBRDRPT: UNABLE TO OPEN LBRDRANK, STATUS = "
+  2410             WS-RANK-STATUS
+  2420         STOP RUN
+  2430     END-IF.
+  2440
+  2450     WRITE RANK-RPT-LINE FROM WS-HEADING-1.
+  2460     MOVE SPACES TO RANK-RPT-LINE.
+  2470     WRITE RANK-RPT-LINE.
+  2480     WRITE RANK-RPT-LINE FROM WS-HEADING-2.
+  2490
+  2495     MOVE "N" TO WS-EOF-SW.
+  2500     PERFORM 8100-WRITE-ONE-RANKING THRU 8100-EXIT
+  2510         UNTIL WS-END-OF-LBRD.
+  2520     CLOSE RANK-RPT-FILE.
+  2530 8000-EXIT.
+  2540     EXIT.
+  2550
+  2560 8100-WRITE-ONE-RANKING.
+  2570     RETURN RANK-SORT-FILE
+  2580         AT END
+  2590             SET WS-END-OF-LBRD TO TRUE
+  2600             GO TO 8100-EXIT
+  2610     END-RETURN
+  2620
+  2630     ADD 1 TO WS-RANK-NO
+  2640     MOVE WS-RANK-NO     TO DL-RANK-NO
+  2650     MOVE RS-PLAYER-ID   TO DL-PLAYER-ID
+  2660     MOVE RS-WINS        TO DL-WINS
+  2670     MOVE RS-LOSSES      TO DL-LOSSES
+  2680     MOVE RS-TOTAL-DMG   TO DL-TOTAL-DMG
+  2690     WRITE RANK-RPT-LINE FROM WS-DETAIL-LINE.
+  2700 8100-EXIT.
+  2710     EXIT.
