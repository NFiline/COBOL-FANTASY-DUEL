@@ -0,0 +1,118 @@
+  1000******************************************************************
+  1010* Author: Nicolas Filine
+  1020* Installation: Fantasy Duel Games
+  1030* Date-Written: 08 Aout 2026
+  1040* Purpose: One-time/occasional load of the equipment master file
+  1050*          (EQUIPMST) from a flat seed file (EQSEED) so weapon
+  1060*          damage bonuses can be tuned by editing data instead of
+  1070*          source.
+  1080* Tectonics: cobc -c EQUPLOAD.cbl -I copybooks
+  1090*
+  1100* Modification History
+  1110*   08 Aout 2026  NF  Initial version - builds EQUIPMST from
+  1120*                     EQSEED.
+  1125*   09 Aout 2026  NF  WS-RECS-LOADED was bumped even when a
+  1126*                     duplicate weapon code rejected the WRITE -
+  1127*                     now only counted on a successful write.
+  1130******************************************************************
+  1140 IDENTIFICATION DIVISION.
+  1150 PROGRAM-ID. EQUPLOAD.
+  1160 AUTHOR. NICOLAS FILINE.
+  1170 INSTALLATION. FANTASY DUEL GAMES.
+  1180 DATE-WRITTEN. 08 AOUT 2026.
+  1190 DATE-COMPILED.
+  1200
+  1210 ENVIRONMENT DIVISION.
+  1220 INPUT-OUTPUT SECTION.
+  1230 FILE-CONTROL.
+  1240     SELECT EQUIP-SEED-FILE ASSIGN TO "EQSEED"
+  1250         ORGANIZATION IS LINE SEQUENTIAL
+  1260         FILE STATUS IS WS-SEED-STATUS.
+  1270
+  1280     SELECT EQUIP-MASTER-FILE ASSIGN TO "EQUIPMST"
+  1290         ORGANIZATION IS INDEXED
+  1300         ACCESS MODE IS RANDOM
+  1310         RECORD KEY IS EQUIP-WEAPON-CODE
+  1320         FILE STATUS IS WS-MSTR-STATUS.
+  1330
+  1340 DATA DIVISION.
+  1350 FILE SECTION.
+  1360 FD  EQUIP-SEED-FILE.
+  1370     COPY EQUIPREC
+  1380         REPLACING ==EQUIP-RECORD==      BY ==EQUIP-SEED-RECORD==
+  1390                   ==EQUIP-WEAPON-CODE== BY
+  1400                       ==EQUIP-SEED-WEAPON-CODE==
+  1410                   ==EQUIP-WEAPON-NAME== BY
+  1420                       ==EQUIP-SEED-WEAPON-NAME==
+  1430                   ==EQUIP-DMG-BONUS==   BY
+  1440                       ==EQUIP-SEED-DMG-BONUS==.
+  1450
+  1460 FD  EQUIP-MASTER-FILE.
+  1470     COPY EQUIPREC.
+  1480
+  1490 WORKING-STORAGE SECTION.
+  1500 01  WS-SEED-STATUS              PIC X(02) VALUE SPACES.
+  1510     88  WS-SEED-OK              VALUE "00".
+  1520
+  1530 01  WS-MSTR-STATUS              PIC X(02) VALUE SPACES.
+  1540     88  WS-MSTR-OK              VALUE "00", "02".
+  1550
+  1560 01  WS-SWITCHES.
+  1570     05  WS-EOF-SW               PIC X(01) VALUE "N".
+  1580         88  WS-END-OF-SEED      VALUE "Y".
+  1590
+  1600 01  WS-COUNTERS.
+  1610     05  WS-RECS-LOADED          PIC 9(05) VALUE ZERO.
+  1620
+  1630 PROCEDURE DIVISION.
+  1640 0000-MAIN-PROCEDURE.
+  1650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+  1660     PERFORM 2000-LOAD-MASTER THRU 2000-EXIT
+  1670         UNTIL WS-END-OF-SEED.
+  1680     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+  1690     STOP RUN.
+  1700
+  1710 1000-INITIALIZE.
+  1720     OPEN INPUT EQUIP-SEED-FILE.
+  1730     IF NOT WS-SEED-OK
+  1740         DISPLAY "EQUPLOAD: UNABLE TO OPEN EQSEED, STATUS = "
+  1750             WS-SEED-STATUS
+  1760         STOP RUN
+  1770     END-IF
+  1780
+  1790     OPEN OUTPUT EQUIP-MASTER-FILE.
+  1800     IF NOT WS-MSTR-OK
+  1810         DISPLAY "EQUPLOAD: UNABLE TO OPEN EQUIPMST, STATUS = "
+  1820             WS-MSTR-STATUS
+  1830         STOP RUN
+  1840     END-IF.
+  1850 1000-EXIT.
+  1860     EXIT.
+  1870
+  1880 2000-LOAD-MASTER.
+  1890     READ EQUIP-SEED-FILE
+  1900         AT END
+  1910             SET WS-END-OF-SEED TO TRUE
+  1920             GO TO 2000-EXIT
+  1930     END-READ
+  1940
+  1950     MOVE EQUIP-SEED-WEAPON-CODE TO EQUIP-WEAPON-CODE
+  1960     MOVE EQUIP-SEED-WEAPON-NAME TO EQUIP-WEAPON-NAME
+  1970     MOVE EQUIP-SEED-DMG-BONUS   TO EQUIP-DMG-BONUS
+  1980
+  1990     WRITE EQUIP-RECORD
+  2000         INVALID KEY
+  2010             DISPLAY "EQUPLOAD: DUPLICATE WEAPON CODE "
+  2020                 EQUIP-SEED-WEAPON-CODE
+  2035         NOT INVALID KEY
+  2040             ADD 1 TO WS-RECS-LOADED
+  2045     END-WRITE.
+  2050 2000-EXIT.
+  2060     EXIT.
+  2070
+  2080 9000-TERMINATE.
+  2090     CLOSE EQUIP-SEED-FILE EQUIP-MASTER-FILE.
+  2100     DISPLAY "EQUPLOAD: " WS-RECS-LOADED " WEAPON RECORD(S) "
+  2110         "LOADED INTO EQUIPMST".
+  2120 9000-EXIT.
+  2130     EXIT.
